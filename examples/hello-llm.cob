@@ -16,6 +16,7 @@
        WORKING-STORAGE SECTION.
 
        COPY 'LLM.cpy'.
+       COPY 'LLM-PROMPT.cpy'.
 
        01 WS-MODEL-ARG           PIC X(128).
        01 WS-ARG-COUNT           PIC 999 COMP-5.
@@ -45,18 +46,45 @@
            MOVE 'http://localhost:11434'  TO LLM-ENDPOINT-URL
            MOVE SPACES                    TO LLM-API-KEY
            MOVE 60                        TO LLM-TIMEOUT-SECS
+
+      *> LLM_CONFIG_FILE, if set, can override any of the above so
+      *> ops can repoint provider/endpoint/model/timeout per
+      *> environment without a recompile.
+           CALL 'LLM-CONFIG-READ' USING LLM-CONFIG
+                                        LLM-STATUS
+
            CALL 'LLM-INIT' USING LLM-CONFIG
+                                 LLM-FALLBACK-CONFIG
                                  LLM-STATUS
            IF NOT LLM-STAT-OK
              DISPLAY 'Init failed: ' LLM-STAT-MESSAGE
            END-IF.
 
+      *> A centrally-maintained system prompt is optional: if
+      *> LLM_PROMPT_LIBRARY_FILE isn't set up with a HELLO-LLM-SYSTEM
+      *> entry, LLM-PROMPT-LOOKUP leaves LLM-PROMPT-FOUND 'N' and we
+      *> just skip straight to the user turn.
        200-CHAT.
-           MOVE 1                         TO LLM-REQ-MSG-COUNT
-           SET LLM-ROLE-USER(1)           TO TRUE
+           MOVE 'HELLO-LLM-SYSTEM'        TO LLM-PROMPT-ID
+           CALL 'LLM-PROMPT-LOOKUP' USING LLM-PROMPT
+                                          LLM-STATUS
+           INITIALIZE LLM-STATUS
+
+           MOVE 0                         TO LLM-REQ-MSG-COUNT
+           IF LLM-PROMPT-WAS-FOUND
+               ADD 1                       TO LLM-REQ-MSG-COUNT
+               SET LLM-ROLE-SYSTEM(LLM-REQ-MSG-COUNT) TO TRUE
+               MOVE LLM-PROMPT-TEXT
+                       TO LLM-REQ-MSG-CONTENT(LLM-REQ-MSG-COUNT)
+           END-IF
+
+           ADD 1                           TO LLM-REQ-MSG-COUNT
+           SET LLM-ROLE-USER(LLM-REQ-MSG-COUNT) TO TRUE
            MOVE 'Hello! Please introduce yourself briefly.'
-                                          TO LLM-REQ-MSG-CONTENT(1)
+                       TO LLM-REQ-MSG-CONTENT(LLM-REQ-MSG-COUNT)
+
            CALL 'LLM-CHAT' USING LLM-CONFIG
+                                 LLM-FALLBACK-CONFIG
                                  LLM-REQUEST
                                  LLM-RESPONSE
                                  LLM-STATUS
