@@ -0,0 +1,145 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-TEST-HARNESS.cob
+      *> Desc    : Ad hoc model/endpoint smoke test - reads a small
+      *>           list of prompts from SYSIN (or a file) and loops
+      *>           LLM-CHAT once per line, printing each response, so
+      *>           trying a new model doesn't mean editing and
+      *>           recompiling HELLO-LLM for every prompt.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-TEST-HARNESS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROMPT-INPUT ASSIGN TO WS-PROMPT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PROMPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PROMPT-INPUT.
+       01 PROMPT-INPUT-LINE         PIC X(32768).
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'LLM.cpy'.
+
+       01 WS-PROMPT-FILENAME        PIC X(256).
+       01 WS-PROMPT-FILE-STATUS     PIC X(2).
+       01 WS-MODEL-ARG              PIC X(128).
+       01 WS-ARG-COUNT              PIC 999 COMP-5.
+       01 WS-EOF-FLAG               PIC X(1) VALUE 'N'.
+         88 WS-EOF                      VALUE 'Y'.
+       01 WS-PROMPT-COUNT           PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INIT
+           IF LLM-STAT-OK
+               PERFORM 200-RUN-PROMPTS
+           END-IF
+           PERFORM 900-CLEANUP
+           DISPLAY 'LLM-TEST-HARNESS: prompts run: ' WS-PROMPT-COUNT
+           STOP RUN.
+
+      *> Args: 1=prompts file (optional, default SYSIN/stdin)
+      *>       2=model (optional)
+       100-INIT.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 1
+               MOVE 1                    TO WS-ARG-COUNT
+               ACCEPT WS-PROMPT-FILENAME FROM ARGUMENT-VALUE
+           ELSE
+               MOVE '/dev/stdin'         TO WS-PROMPT-FILENAME
+           END-IF
+
+           IF WS-ARG-COUNT >= 2
+               MOVE 2                    TO WS-ARG-COUNT
+               ACCEPT WS-MODEL-ARG FROM ARGUMENT-VALUE
+               MOVE WS-MODEL-ARG         TO LLM-MODEL
+           ELSE
+               MOVE 'llama3.2:3b'        TO LLM-MODEL
+           END-IF
+
+           MOVE 'OLLAMA'                  TO LLM-PROVIDER
+           MOVE 'http://localhost:11434'  TO LLM-ENDPOINT-URL
+           MOVE SPACES                    TO LLM-API-KEY
+           MOVE 60                        TO LLM-TIMEOUT-SECS
+
+      *> Same override convention as HELLO-LLM/LLM-BATCH: ops can
+      *> repoint provider/endpoint/model/timeout without a recompile.
+           CALL 'LLM-CONFIG-READ' USING LLM-CONFIG
+                                        LLM-STATUS
+
+           CALL 'LLM-INIT' USING LLM-CONFIG
+                                 LLM-FALLBACK-CONFIG
+                                 LLM-STATUS
+           IF NOT LLM-STAT-OK
+               DISPLAY 'Init failed: ' LLM-STAT-MESSAGE
+           END-IF.
+
+
+       200-RUN-PROMPTS.
+           OPEN INPUT PROMPT-INPUT
+           IF WS-PROMPT-FILE-STATUS NOT = '00'
+               DISPLAY 'LLM-TEST-HARNESS: cannot open prompts file, '
+                       'status ' WS-PROMPT-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-EOF
+                   READ PROMPT-INPUT
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF FUNCTION TRIM(PROMPT-INPUT-LINE)
+                                                           NOT = SPACES
+                               PERFORM 210-SEND-ONE-PROMPT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE PROMPT-INPUT
+           END-IF.
+
+
+       210-SEND-ONE-PROMPT.
+           ADD 1                          TO WS-PROMPT-COUNT
+           INITIALIZE LLM-REQUEST
+           ADD 1                          TO LLM-REQ-MSG-COUNT
+           SET LLM-ROLE-USER(LLM-REQ-MSG-COUNT) TO TRUE
+           MOVE FUNCTION TRIM(PROMPT-INPUT-LINE)
+                       TO LLM-REQ-MSG-CONTENT(LLM-REQ-MSG-COUNT)
+
+           DISPLAY '--- prompt ' WS-PROMPT-COUNT ': '
+                   FUNCTION TRIM(PROMPT-INPUT-LINE)
+
+           CALL 'LLM-CHAT' USING LLM-CONFIG
+                                 LLM-FALLBACK-CONFIG
+                                 LLM-REQUEST
+                                 LLM-RESPONSE
+                                 LLM-STATUS
+           IF LLM-STAT-OK AND LLM-RSP-OK
+               DISPLAY 'Response: '
+                       FUNCTION TRIM(LLM-RSP-CONTENT TRAILING)
+               DISPLAY 'Tokens in:  ' LLM-RSP-TOKENS-IN
+               DISPLAY 'Tokens out: ' LLM-RSP-TOKENS-OUT
+           ELSE
+               DISPLAY 'Failure: [' LLM-STAT-CODE '] ' LLM-STAT-MESSAGE
+           END-IF.
+
+
+       900-CLEANUP.
+           CALL 'LLM-CLEANUP' USING LLM-CONFIG
+                                    LLM-STATUS
+           IF NOT LLM-STAT-OK
+               DISPLAY 'Cleanup warning: ' LLM-STAT-MESSAGE
+           END-IF.
+
