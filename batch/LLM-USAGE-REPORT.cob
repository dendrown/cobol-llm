@@ -0,0 +1,256 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-USAGE-REPORT.cob
+      *> Desc    : Daily usage/cost summary from an LLM-CHAT audit
+      *>           log (see LLM-CHAT's 500-WRITE-AUDIT-LOG), broken
+      *>           down by LLM-PROVIDER and LLM-MODEL, with estimated
+      *>           cost from a small per-model rate table so finance
+      *>           can see what our LLM batch jobs cost before the
+      *>           invoice arrives.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-USAGE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT REPORT-OUT ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       COPY 'LLM-AUDIT-RECORD.cpy'.
+
+       FD  REPORT-OUT.
+       01 REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-AUDIT-FILENAME         PIC X(256).
+       01 WS-REPORT-FILENAME        PIC X(256).
+       01 WS-AUD-FILE-STATUS        PIC X(2).
+       01 WS-RPT-FILE-STATUS        PIC X(2).
+       01 WS-ARG-COUNT              PIC 999 COMP-5.
+       01 WS-EOF-FLAG               PIC X(1) VALUE 'N'.
+         88 WS-EOF                     VALUE 'Y'.
+
+      *> ---- one row per date/provider/model combination seen -------
+       01 WS-SUM-COUNT              PIC 9(4) COMP VALUE 0.
+       01 WS-SUMMARY-TABLE.
+           05 WS-SUM-ENTRY          OCCURS 200 TIMES
+                                    INDEXED BY WS-SUM-IDX.
+             10 WS-SUM-DATE         PIC X(8).
+             10 WS-SUM-PROVIDER     PIC X(20).
+             10 WS-SUM-MODEL        PIC X(128).
+             10 WS-SUM-CALLS        PIC 9(9).
+             10 WS-SUM-TOKENS-IN    PIC 9(9).
+             10 WS-SUM-TOKENS-OUT   PIC 9(9).
+             10 WS-SUM-COST         PIC 9(9)V99.
+
+       01 WS-FOUND-FLAG             PIC X(1).
+         88 WS-FOUND                   VALUE 'Y'.
+       01 WS-REC-DATE                PIC X(8).
+
+      *> Set by 220-FIND-OR-ADD-ENTRY when a new (date, provider,
+      *> model) combination is seen after WS-SUMMARY-TABLE's 200
+      *> entries are already used - 210-ACCUMULATE-RECORD then skips
+      *> that record rather than writing past the table.
+       01 WS-SUM-FULL-FLAG          PIC X(1) VALUE 'N'.
+         88 WS-SUM-TABLE-FULL           VALUE 'Y'.
+       01 WS-SUM-WARNED-FLAG        PIC X(1) VALUE 'N'.
+         88 WS-SUM-WARNED               VALUE 'Y'.
+
+      *> ---- estimated cost, USD per 1000 tokens ---------------------
+       01 WS-RATE-IN                PIC 9(4)V9999.
+       01 WS-RATE-OUT               PIC 9(4)V9999.
+       01 WS-CALL-COST              PIC 9(9)V99.
+
+      *> ---- report line assembly --------------------------------
+       01 WS-EDIT-CALLS             PIC ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-TOKENS-IN         PIC ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-TOKENS-OUT        PIC ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-COST              PIC $ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INIT
+           PERFORM 200-PROCESS-AUDIT-LOG
+           PERFORM 300-WRITE-REPORT
+           PERFORM 900-CLEANUP
+           STOP RUN.
+
+       100-INIT.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT < 2
+               DISPLAY 'LLM-USAGE-REPORT: usage: LLM-USAGE-REPORT '
+                       '<audit-log> <report-out>'
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE 1                       TO WS-ARG-COUNT
+           ACCEPT WS-AUDIT-FILENAME FROM ARGUMENT-VALUE
+           MOVE 2                       TO WS-ARG-COUNT
+           ACCEPT WS-REPORT-FILENAME FROM ARGUMENT-VALUE.
+
+
+       200-PROCESS-AUDIT-LOG.
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUD-FILE-STATUS NOT = '00'
+               DISPLAY 'LLM-USAGE-REPORT: cannot open audit log '
+                       WS-AUDIT-FILENAME
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF
+               READ AUDIT-LOG
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 210-ACCUMULATE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE AUDIT-LOG.
+
+
+       210-ACCUMULATE-RECORD.
+           MOVE AUD-TIMESTAMP(1:8)      TO WS-REC-DATE
+           PERFORM 220-FIND-OR-ADD-ENTRY
+           IF NOT WS-SUM-TABLE-FULL
+               PERFORM 230-LOOKUP-RATE
+
+               COMPUTE WS-CALL-COST ROUNDED =
+                   (AUD-TOKENS-IN  * WS-RATE-IN  / 1000)
+                 + (AUD-TOKENS-OUT * WS-RATE-OUT / 1000)
+
+               ADD 1               TO WS-SUM-CALLS(WS-SUM-IDX)
+               ADD AUD-TOKENS-IN   TO WS-SUM-TOKENS-IN(WS-SUM-IDX)
+               ADD AUD-TOKENS-OUT  TO WS-SUM-TOKENS-OUT(WS-SUM-IDX)
+               ADD WS-CALL-COST    TO WS-SUM-COST(WS-SUM-IDX)
+           END-IF.
+
+
+      *> Linear search for the (date, provider, model) row this record
+      *> belongs to; the audit log is small enough per day that this
+      *> beats sorting it first.
+       220-FIND-OR-ADD-ENTRY.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO WS-SUM-FULL-FLAG
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+               UNTIL WS-SUM-IDX > WS-SUM-COUNT
+               IF WS-SUM-DATE(WS-SUM-IDX)     = WS-REC-DATE
+               AND WS-SUM-PROVIDER(WS-SUM-IDX) = AUD-PROVIDER
+               AND WS-SUM-MODEL(WS-SUM-IDX)    = AUD-MODEL
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-FOUND
+               IF WS-SUM-COUNT < 200
+                   ADD 1 TO WS-SUM-COUNT
+                   MOVE WS-SUM-COUNT         TO WS-SUM-IDX
+                   MOVE WS-REC-DATE          TO WS-SUM-DATE(WS-SUM-IDX)
+                   MOVE AUD-PROVIDER      TO WS-SUM-PROVIDER(WS-SUM-IDX)
+                   MOVE AUD-MODEL            TO WS-SUM-MODEL(WS-SUM-IDX)
+                   MOVE 0                    TO WS-SUM-CALLS(WS-SUM-IDX)
+                   MOVE 0              TO WS-SUM-TOKENS-IN(WS-SUM-IDX)
+                   MOVE 0              TO WS-SUM-TOKENS-OUT(WS-SUM-IDX)
+                   MOVE 0                    TO WS-SUM-COST(WS-SUM-IDX)
+               ELSE
+                   SET WS-SUM-TABLE-FULL TO TRUE
+                   IF NOT WS-SUM-WARNED
+                       DISPLAY 'LLM-USAGE-REPORT: summary table full '
+                           '(200 distinct date/provider/model '
+                           'combinations) - further combinations are '
+                           'omitted from the report'
+                       SET WS-SUM-WARNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+
+      *> Small per-model rate table (USD per 1000 tokens). Unlisted
+      *> models default to 0.0000 so on-prem OLLAMA models don't
+      *> misleadingly show a cost.
+       230-LOOKUP-RATE.
+           EVALUATE FUNCTION TRIM(AUD-MODEL)
+               WHEN 'claude-3-5-sonnet-20241022'
+               WHEN 'claude-3-5-sonnet-latest'
+                   MOVE 3.0000           TO WS-RATE-IN
+                   MOVE 15.0000          TO WS-RATE-OUT
+               WHEN 'claude-3-haiku-20240307'
+                   MOVE 0.2500           TO WS-RATE-IN
+                   MOVE 1.2500           TO WS-RATE-OUT
+               WHEN 'gpt-4o'
+                   MOVE 2.5000           TO WS-RATE-IN
+                   MOVE 10.0000          TO WS-RATE-OUT
+               WHEN 'gpt-4o-mini'
+                   MOVE 0.1500           TO WS-RATE-IN
+                   MOVE 0.6000           TO WS-RATE-OUT
+               WHEN OTHER
+                   MOVE 0.0000           TO WS-RATE-IN
+                   MOVE 0.0000           TO WS-RATE-OUT
+           END-EVALUATE.
+
+
+       300-WRITE-REPORT.
+           OPEN OUTPUT REPORT-OUT
+
+           MOVE 'DATE     PROVIDER             MODEL'
+                                            TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING '                CALLS   TOKENS-IN  TOKENS-OUT'
+                       DELIMITED BY SIZE
+                  '        EST-COST'       DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+               UNTIL WS-SUM-IDX > WS-SUM-COUNT
+               PERFORM 310-WRITE-DETAIL-LINE
+           END-PERFORM
+
+           CLOSE REPORT-OUT.
+
+
+       310-WRITE-DETAIL-LINE.
+           MOVE WS-SUM-CALLS(WS-SUM-IDX)      TO WS-EDIT-CALLS
+           MOVE WS-SUM-TOKENS-IN(WS-SUM-IDX)  TO WS-EDIT-TOKENS-IN
+           MOVE WS-SUM-TOKENS-OUT(WS-SUM-IDX) TO WS-EDIT-TOKENS-OUT
+           MOVE WS-SUM-COST(WS-SUM-IDX)       TO WS-EDIT-COST
+
+           STRING WS-SUM-DATE(WS-SUM-IDX)        DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  WS-SUM-PROVIDER(WS-SUM-IDX)     DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUM-MODEL(WS-SUM-IDX))
+                                                   DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  WS-EDIT-CALLS                   DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  WS-EDIT-TOKENS-IN               DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  WS-EDIT-TOKENS-OUT              DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  WS-EDIT-COST                    DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+
+       900-CLEANUP.
+           CONTINUE.
