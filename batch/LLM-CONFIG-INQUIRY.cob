@@ -0,0 +1,273 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-CONFIG-INQUIRY.cob
+      *> Desc    : Terminal maintenance/inquiry screen - shows the
+      *>           LLM-CONFIG that would be handed to LLM-INIT (same
+      *>           defaults-then-LLM-CONFIG-READ-override sequence as
+      *>           examples/hello-llm.cob, so what this prints is what
+      *>           a real job would actually run with) and lets an
+      *>           operator browse the most recent LLM-CHAT calls from
+      *>           an audit log without needing to grep the file by
+      *>           hand.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-CONFIG-INQUIRY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       COPY 'LLM-AUDIT-RECORD.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'LLM.cpy'.
+
+       01 WS-AUDIT-FILENAME         PIC X(256).
+       01 WS-ARG-COUNT              PIC 999 COMP-5.
+       01 WS-AUD-FILE-STATUS        PIC X(2).
+       01 WS-AUD-EOF-FLAG           PIC X(1) VALUE 'N'.
+         88 WS-AUD-EOF                  VALUE 'Y'.
+
+       01 WS-MENU-CHOICE            PIC X(1).
+       01 WS-EXIT-FLAG              PIC X(1) VALUE 'N'.
+         88 WS-EXIT-REQUESTED           VALUE 'Y'.
+
+      *> ---- recent-calls browse (last WS-RECENT-MAX entries only) ----
+       01 WS-RECENT-MAX             PIC 9(4) VALUE 20.
+       01 WS-RECENT-COUNT           PIC 9(4) VALUE 0.
+       01 WS-AUD-TOTAL              PIC 9(9) VALUE 0.
+       01 WS-AUD-SKIP-COUNT         PIC 9(9) VALUE 0.
+       01 WS-AUD-LINE-NUM           PIC 9(9) VALUE 0.
+       01 WS-EDIT-RECENT-COUNT      PIC ZZZ9.
+       01 WS-EDIT-AUD-TOTAL         PIC ZZZ,ZZ9.
+
+       01 WS-RECENT-TABLE.
+           05 WS-RECENT-ENTRY       OCCURS 20 TIMES
+                                    INDEXED BY WS-RECENT-IDX.
+             10 WS-RECENT-TIMESTAMP      PIC X(17).
+             10 WS-RECENT-PROVIDER       PIC X(20).
+             10 WS-RECENT-MODEL          PIC X(128).
+             10 WS-RECENT-TOKENS-IN      PIC 9(9).
+             10 WS-RECENT-TOKENS-OUT     PIC 9(9).
+             10 WS-RECENT-STAT-CODE      PIC 9(4).
+       01 WS-EDIT-TOKENS-IN         PIC ZZZ,ZZ9.
+       01 WS-EDIT-TOKENS-OUT        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INIT
+           PERFORM 200-MENU-LOOP
+           STOP RUN.
+
+      *> Arg 1 (optional) is the audit log to browse from option 2 -
+      *> without it, option 2 just explains none was given rather than
+      *> failing outright, since reviewing LLM-CONFIG alone is still a
+      *> legitimate use of this screen.
+       100-INIT.
+           MOVE SPACES TO WS-AUDIT-FILENAME
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 1
+               MOVE 1                    TO WS-ARG-COUNT
+               ACCEPT WS-AUDIT-FILENAME FROM ARGUMENT-VALUE
+           END-IF
+
+           MOVE 'OLLAMA'                 TO LLM-PROVIDER
+           MOVE 'http://localhost:11434' TO LLM-ENDPOINT-URL
+           MOVE SPACES                   TO LLM-API-KEY
+           MOVE 60                       TO LLM-TIMEOUT-SECS
+
+      *> Same override sequence a live job follows, so what this
+      *> screen shows is the config a real LLM-INIT call would see -
+      *> not just this program's own hardcoded starting point.
+           CALL 'LLM-CONFIG-READ' USING LLM-CONFIG
+                                        LLM-STATUS.
+
+       200-MENU-LOOP.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               PERFORM 210-DISPLAY-MENU
+               PERFORM 220-PROCESS-CHOICE
+           END-PERFORM.
+
+       210-DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY 'LLM-CONFIG-INQUIRY -------------------------------'
+           DISPLAY '  1  Show current LLM-CONFIG'
+           DISPLAY '  2  Browse recent LLM-CHAT calls'
+           DISPLAY '  3  Exit'
+           DISPLAY 'Select option: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE.
+
+       220-PROCESS-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM 300-SHOW-CONFIG
+               WHEN '2'
+                   PERFORM 400-SHOW-RECENT-CALLS
+               WHEN '3'
+                   SET WS-EXIT-REQUESTED TO TRUE
+               WHEN OTHER
+                   DISPLAY 'LLM-CONFIG-INQUIRY: unrecognised option'
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------------
+      *> Option 1 - current LLM-CONFIG, one field per line so it reads
+      *> the same whether this is run at a terminal or captured to a
+      *> spool file for a change-ticket attachment.
+      *> ---------------------------------------------------------------
+       300-SHOW-CONFIG.
+           DISPLAY ' '
+           DISPLAY 'Current LLM-CONFIG --------------------------------'
+           DISPLAY 'Provider ..........: ' FUNCTION TRIM(LLM-PROVIDER)
+           DISPLAY 'Endpoint URL ......: '
+                   FUNCTION TRIM(LLM-ENDPOINT-URL)
+           DISPLAY 'Model .............: ' FUNCTION TRIM(LLM-MODEL)
+           DISPLAY 'Timeout (secs) ....: ' LLM-TIMEOUT-SECS
+           DISPLAY 'Retry max attempts : ' LLM-RETRY-MAX-ATTEMPTS
+           DISPLAY 'Retry base delay ..: ' LLM-RETRY-BASE-DELAY-SECS
+           DISPLAY 'Rate limit/minute .: ' LLM-RATE-LIMIT-PER-MIN
+           DISPLAY 'Cache TTL (secs) ..: ' LLM-CACHE-TTL-SECS
+           IF LLM-PROVIDER-AZURE-OPENAI
+               DISPLAY 'Azure deployment ..: '
+                       FUNCTION TRIM(LLM-AZURE-DEPLOYMENT)
+               DISPLAY 'Azure API version .: '
+                       FUNCTION TRIM(LLM-AZURE-API-VERSION)
+           END-IF
+           IF LLM-MOCK-ENABLED
+               DISPLAY 'Mock mode .........: ON, fixture '
+                       FUNCTION TRIM(LLM-MOCK-FIXTURE-FILE)
+           ELSE
+               DISPLAY 'Mock mode .........: off'
+           END-IF
+           IF LLM-DEBUG-ENABLED
+               DISPLAY 'Debug trace .......: ON'
+           ELSE
+               DISPLAY 'Debug trace .......: off'
+           END-IF
+           IF LLM-HEALTH-CHECK-ENABLED
+               DISPLAY 'Health check ......: ON'
+           ELSE
+               DISPLAY 'Health check ......: off'
+           END-IF
+           IF LLM-EBCDIC-CONVERSION-ENABLED
+               DISPLAY 'EBCDIC conversion .: ON'
+           ELSE
+               DISPLAY 'EBCDIC conversion .: off'
+           END-IF
+           IF NOT LLM-STAT-OK
+               DISPLAY 'LLM-CONFIG-READ status ...: '
+                       FUNCTION TRIM(LLM-STAT-MESSAGE)
+           END-IF.
+
+      *> ---------------------------------------------------------------
+      *> Option 2 - last WS-RECENT-MAX calls from the audit log named
+      *> on the command line, oldest of the kept batch first. Two
+      *> passes over the file (count, then skip-and-keep) rather than
+      *> a wraparound buffer, since an audit log is append-only and
+      *> this avoids reasoning about ring-index arithmetic for what is
+      *> a once-per-inquiry read of what's usually a small file.
+      *> ---------------------------------------------------------------
+       400-SHOW-RECENT-CALLS.
+           IF WS-AUDIT-FILENAME = SPACES
+               DISPLAY ' '
+               DISPLAY 'LLM-CONFIG-INQUIRY: no audit log given on the '
+                       'command line'
+           ELSE
+               PERFORM 410-LOAD-AUDIT-ENTRIES
+               PERFORM 420-DISPLAY-AUDIT-ENTRIES
+           END-IF.
+
+       410-LOAD-AUDIT-ENTRIES.
+           MOVE 0 TO WS-AUD-TOTAL WS-RECENT-COUNT WS-AUD-SKIP-COUNT
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUD-FILE-STATUS NOT = '00'
+               DISPLAY ' '
+               DISPLAY 'LLM-CONFIG-INQUIRY: cannot open audit log '
+                       WS-AUDIT-FILENAME
+           ELSE
+               MOVE 'N' TO WS-AUD-EOF-FLAG
+               PERFORM UNTIL WS-AUD-EOF
+                   READ AUDIT-LOG
+                       AT END
+                           MOVE 'Y' TO WS-AUD-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-AUD-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG
+
+               IF WS-AUD-TOTAL > WS-RECENT-MAX
+                   COMPUTE WS-AUD-SKIP-COUNT =
+                       WS-AUD-TOTAL - WS-RECENT-MAX
+               END-IF
+
+               MOVE 0 TO WS-AUD-LINE-NUM
+               MOVE 'N' TO WS-AUD-EOF-FLAG
+               OPEN INPUT AUDIT-LOG
+               PERFORM UNTIL WS-AUD-EOF
+                   READ AUDIT-LOG
+                       AT END
+                           MOVE 'Y' TO WS-AUD-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-AUD-LINE-NUM
+                           IF WS-AUD-LINE-NUM > WS-AUD-SKIP-COUNT
+                               PERFORM 415-STORE-RECENT-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG
+           END-IF.
+
+       415-STORE-RECENT-ENTRY.
+           ADD 1 TO WS-RECENT-COUNT
+           SET WS-RECENT-IDX             TO WS-RECENT-COUNT
+           MOVE AUD-TIMESTAMP  TO WS-RECENT-TIMESTAMP(WS-RECENT-IDX)
+           MOVE AUD-PROVIDER   TO WS-RECENT-PROVIDER(WS-RECENT-IDX)
+           MOVE AUD-MODEL      TO WS-RECENT-MODEL(WS-RECENT-IDX)
+           MOVE AUD-TOKENS-IN  TO WS-RECENT-TOKENS-IN(WS-RECENT-IDX)
+           MOVE AUD-TOKENS-OUT TO WS-RECENT-TOKENS-OUT(WS-RECENT-IDX)
+           MOVE AUD-STAT-CODE  TO WS-RECENT-STAT-CODE(WS-RECENT-IDX).
+
+       420-DISPLAY-AUDIT-ENTRIES.
+           IF WS-RECENT-COUNT = 0
+               DISPLAY ' '
+               DISPLAY 'LLM-CONFIG-INQUIRY: no calls recorded in '
+                       'audit log ' WS-AUDIT-FILENAME
+           ELSE
+               MOVE WS-RECENT-COUNT       TO WS-EDIT-RECENT-COUNT
+               MOVE WS-AUD-TOTAL          TO WS-EDIT-AUD-TOTAL
+               DISPLAY ' '
+               DISPLAY 'Most recent ' WS-EDIT-RECENT-COUNT ' of '
+                       WS-EDIT-AUD-TOTAL ' calls in '
+                       WS-AUDIT-FILENAME ':'
+               DISPLAY 'TIMESTAMP         PROVIDER  '
+                       'MODEL                TOKENS-IN TOKENS-OUT '
+                       'STATUS'
+               PERFORM VARYING WS-RECENT-IDX FROM 1 BY 1
+                   UNTIL WS-RECENT-IDX > WS-RECENT-COUNT
+                   PERFORM 425-DISPLAY-ENTRY-LINE
+               END-PERFORM
+           END-IF.
+
+       425-DISPLAY-ENTRY-LINE.
+           MOVE WS-RECENT-TOKENS-IN(WS-RECENT-IDX)
+                                         TO WS-EDIT-TOKENS-IN
+           MOVE WS-RECENT-TOKENS-OUT(WS-RECENT-IDX)
+                                         TO WS-EDIT-TOKENS-OUT
+           DISPLAY WS-RECENT-TIMESTAMP(WS-RECENT-IDX) ' '
+                   WS-RECENT-PROVIDER(WS-RECENT-IDX) ' '
+                   FUNCTION TRIM(WS-RECENT-MODEL(WS-RECENT-IDX)) ' '
+                   WS-EDIT-TOKENS-IN ' ' WS-EDIT-TOKENS-OUT ' '
+                   WS-RECENT-STAT-CODE(WS-RECENT-IDX).
