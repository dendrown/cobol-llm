@@ -0,0 +1,799 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-BATCH.cob
+      *> Desc    : Batch driver - runs LLM-CHAT over a sequential file
+      *>           of prompts and writes a matching output file of
+      *>           responses, one LLM-INIT/LLM-CLEANUP per job.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-BATCH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT ASSIGN TO WS-INPUT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT BATCH-OUTPUT ASSIGN TO WS-OUTPUT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO WS-RESTART-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RST-FILE-STATUS.
+
+           SELECT EXCEPTION-LOG ASSIGN TO WS-EXCEPTION-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+      *> Records not yet processed when the circuit breaker trips,
+      *> written verbatim so a later rerun can be pointed straight at
+      *> this file instead of redoing the whole job.
+           SELECT UNPROCESSED-FILE ASSIGN TO WS-UNPROCESSED-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-UNP-FILE-STATUS.
+
+      *> ---- concurrent dispatch: one input/output/exception partition
+      *> per in-flight child job, reused (opened/closed) once per
+      *> partition rather than needing WS-CONCURRENCY simultaneous FDs.
+           SELECT PART-INPUT ASSIGN TO WS-PART-IN-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-IN-STATUS.
+
+           SELECT PART-OUTPUT ASSIGN TO WS-PART-OUT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-OUT-STATUS.
+
+           SELECT PART-EXCEPTION-LOG ASSIGN TO WS-PART-EXC-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-EXC-STATUS.
+
+      *> A child's own circuit breaker writes its unprocessed tail
+      *> here, same as UNPROCESSED-FILE does for a serial run - merged
+      *> into the parent's WS-UNPROCESSED-FILENAME by
+      *> 161-MERGE-ONE-PARTITION-UNPROCESSED rather than left behind.
+           SELECT PART-UNPROCESSED-LOG ASSIGN TO WS-PART-UNP-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-UNP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BATCH-INPUT.
+       01 BATCH-IN-RECORD.
+           05 BIN-KEY              PIC X(20).
+           05 BIN-ROLE              PIC X(16).
+           05 BIN-PROMPT            PIC X(32768).
+      *> Blank means "no persisted conversation"; set it to carry a
+      *> multi-day conversation across separate LLM-BATCH runs.
+           05 BIN-CONV-ID           PIC X(64).
+
+       FD  BATCH-OUTPUT.
+       01 BATCH-OUT-RECORD.
+           05 BOUT-KEY              PIC X(20).
+           05 BOUT-STAT-CODE        PIC 9(4).
+           05 BOUT-TOKENS-IN        PIC 9(9).
+           05 BOUT-TOKENS-OUT       PIC 9(9).
+           05 BOUT-CONTENT          PIC X(32768).
+
+       FD  RESTART-FILE.
+       01 RESTART-RECORD.
+           05 RST-LAST-KEY          PIC X(20).
+
+       FD  UNPROCESSED-FILE.
+       01 UNPROCESSED-RECORD.
+           05 UNP-KEY               PIC X(20).
+           05 UNP-ROLE              PIC X(16).
+           05 UNP-PROMPT            PIC X(32768).
+           05 UNP-CONV-ID           PIC X(64).
+
+      *> One line per failed LLM-CHAT call, for the morning ops review.
+       FD  EXCEPTION-LOG.
+       01 EXCEPTION-LOG-RECORD.
+           05 EXC-KEY               PIC X(20).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 EXC-STAT-CODE         PIC 9(4).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 EXC-STAT-MESSAGE      PIC X(256).
+
+       FD  PART-INPUT.
+       01 PART-IN-RECORD.
+           05 PIN-KEY               PIC X(20).
+           05 PIN-ROLE               PIC X(16).
+           05 PIN-PROMPT             PIC X(32768).
+           05 PIN-CONV-ID            PIC X(64).
+
+       FD  PART-OUTPUT.
+       01 PART-OUT-RECORD.
+           05 POUT-KEY               PIC X(20).
+           05 POUT-STAT-CODE         PIC 9(4).
+           05 POUT-TOKENS-IN         PIC 9(9).
+           05 POUT-TOKENS-OUT        PIC 9(9).
+           05 POUT-CONTENT           PIC X(32768).
+
+       FD  PART-EXCEPTION-LOG.
+       01 PART-EXC-RECORD.
+           05 PEXC-KEY               PIC X(20).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 PEXC-STAT-CODE         PIC 9(4).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 PEXC-STAT-MESSAGE      PIC X(256).
+
+       FD  PART-UNPROCESSED-LOG.
+       01 PART-UNP-RECORD.
+           05 PUNP-KEY               PIC X(20).
+           05 PUNP-ROLE              PIC X(16).
+           05 PUNP-PROMPT            PIC X(32768).
+           05 PUNP-CONV-ID           PIC X(64).
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'LLM.cpy'.
+       COPY 'LLM-CONVERSATION-ID.cpy'.
+
+       01 WS-INPUT-FILENAME     PIC X(256).
+       01 WS-OUTPUT-FILENAME    PIC X(256).
+       01 WS-RESTART-FILENAME   PIC X(256).
+       01 WS-EXCEPTION-FILENAME PIC X(256).
+       01 WS-UNPROCESSED-FILENAME PIC X(256).
+       01 WS-MODEL-ARG          PIC X(128).
+       01 WS-RESTART-ARG        PIC X(16).
+       01 WS-IN-FILE-STATUS     PIC X(2).
+       01 WS-OUT-FILE-STATUS    PIC X(2).
+       01 WS-RST-FILE-STATUS    PIC X(2).
+       01 WS-EXC-FILE-STATUS    PIC X(2).
+       01 WS-UNP-FILE-STATUS    PIC X(2).
+       01 WS-ARG-COUNT          PIC 999 COMP-5.
+       01 WS-EOF-FLAG           PIC X(1) VALUE 'N'.
+         88 WS-EOF                  VALUE 'Y'.
+       01 WS-FILE-OPEN-ERROR    PIC X(1) VALUE 'N'.
+         88 WS-FILE-OPEN-FAILED     VALUE 'Y'.
+       01 WS-RECORD-COUNT       PIC 9(9) VALUE 0.
+       01 WS-ERROR-COUNT        PIC 9(9) VALUE 0.
+
+      *> ---- checkpoint / restart support ----------------------------
+       01 WS-RESTART-MODE       PIC X(1) VALUE 'N'.
+         88 WS-RESTART-REQUESTED    VALUE 'Y'.
+       01 WS-SKIP-MODE           PIC X(1) VALUE 'N'.
+         88 WS-SKIPPING             VALUE 'Y'.
+       01 WS-RESTART-KEY         PIC X(20) VALUE SPACES.
+       01 WS-CHECKPOINT-EVERY    PIC 9(9) VALUE 100.
+       01 WS-CHECKPOINT-QUOT     PIC 9(9) COMP.
+       01 WS-CHECKPOINT-REM      PIC 9(9) COMP.
+
+      *> ---- circuit breaker -------------------------------------------
+      *> Once WS-CONSEC-FAILURES reaches WS-CIRCUIT-THRESHOLD, the
+      *> remaining queue is abandoned - each unprocessed record is
+      *> copied verbatim to WS-UNPROCESSED-FILENAME instead of being
+      *> run through a provider that's clearly down, so a later rerun
+      *> can be pointed straight at just what's left. Zero disables it.
+       01 WS-CIRCUIT-ARG         PIC X(4).
+       01 WS-CIRCUIT-THRESHOLD   PIC 9(4) VALUE 5.
+         88 WS-CIRCUIT-ENABLED       VALUE 1 THRU 9999.
+       01 WS-CONSEC-FAILURES     PIC 9(9) VALUE 0.
+       01 WS-CIRCUIT-FLAG        PIC X(1) VALUE 'N'.
+         88 WS-CIRCUIT-TRIPPED       VALUE 'Y'.
+       01 WS-UNPROCESSED-OPEN-FLAG PIC X(1) VALUE 'N'.
+         88 WS-UNPROCESSED-IS-OPEN     VALUE 'Y'.
+
+      *> ---- concurrent dispatch ---------------------------------------
+      *> GnuCOBOL has no in-process threading, so "concurrent in-flight
+      *> requests" means N sibling LLM-BATCH processes, each with its
+      *> own LLM-INIT/curl handle, running against a chunk of the input
+      *> file and merged back together when CALL "SYSTEM" returns.
+       01 WS-CONCURRENCY-ARG     PIC X(4).
+       01 WS-CONCURRENCY         PIC 9(2) VALUE 1.
+         88 WS-CONCURRENT-RUN       VALUE 2 THRU 99.
+       01 WS-MAX-CONCURRENCY     PIC 9(2) VALUE 16.
+       01 WS-TOTAL-RECORDS       PIC 9(9) VALUE 0.
+       01 WS-CHUNK-SIZE          PIC 9(9) VALUE 0.
+       01 WS-CHUNK-START         PIC 9(9) VALUE 0.
+       01 WS-CHUNK-END           PIC 9(9) VALUE 0.
+       01 WS-LINE-NUM            PIC 9(9) VALUE 0.
+       01 WS-PART-IDX            PIC 9(2) VALUE 0.
+       01 WS-PART-SUFFIX         PIC X(2).
+       01 WS-PART-IN-FILENAME    PIC X(256).
+       01 WS-PART-OUT-FILENAME   PIC X(256).
+       01 WS-PART-EXC-FILENAME   PIC X(256).
+       01 WS-PART-UNP-FILENAME   PIC X(256).
+       01 WS-PART-IN-STATUS      PIC X(2).
+       01 WS-PART-OUT-STATUS     PIC X(2).
+       01 WS-PART-EXC-STATUS     PIC X(2).
+       01 WS-PART-UNP-STATUS     PIC X(2).
+       01 WS-PART-EOF-FLAG       PIC X(1) VALUE 'N'.
+         88 WS-PART-EOF              VALUE 'Y'.
+       01 WS-MERGE-UNPROC-FLAG   PIC X(1) VALUE 'N'.
+         88 WS-MERGE-UNPROC-FOUND    VALUE 'Y'.
+       01 WS-DISPATCH-CMD        PIC X(8192).
+       01 WS-DISPATCH-PTR        PIC 9(9) COMP.
+       01 WS-SELF-EXECUTABLE     PIC X(256).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INIT
+           IF LLM-STAT-OK AND WS-CONCURRENT-RUN
+               PERFORM 150-DISPATCH-PARALLEL
+           ELSE
+               IF LLM-STAT-OK
+                   PERFORM 200-PROCESS-FILE
+               END-IF
+           END-IF
+           PERFORM 900-CLEANUP
+           DISPLAY 'LLM-BATCH: records processed: ' WS-RECORD-COUNT
+           DISPLAY 'LLM-BATCH: records with errors: ' WS-ERROR-COUNT
+           STOP RUN.
+
+      *> Args: 1=input file  2=output file  3=model  4=RESTART (optional)
+      *>       5=concurrency (optional, default 1 - serial)
+      *>       6=circuit breaker threshold (optional, default 5, 0=off)
+       100-INIT.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT < 2
+               DISPLAY 'LLM-BATCH: usage: LLM-BATCH <input> <output> '
+                       '[model] [RESTART] [concurrency] [circuit-max]'
+               SET LLM-STAT-CONFIG-ERR TO TRUE
+               MOVE 'LLM-BATCH: missing input/output file arguments'
+                                        TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF
+
+           MOVE 1                       TO WS-ARG-COUNT
+           ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+           MOVE 2                       TO WS-ARG-COUNT
+           ACCEPT WS-OUTPUT-FILENAME FROM ARGUMENT-VALUE
+
+           STRING FUNCTION TRIM(WS-OUTPUT-FILENAME) DELIMITED BY SIZE
+                  '.ckpt'                DELIMITED BY SIZE
+                  INTO WS-RESTART-FILENAME
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-OUTPUT-FILENAME) DELIMITED BY SIZE
+                  '.exceptions'          DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-FILENAME
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-OUTPUT-FILENAME) DELIMITED BY SIZE
+                  '.unprocessed'         DELIMITED BY SIZE
+                  INTO WS-UNPROCESSED-FILENAME
+           END-STRING
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 3
+               MOVE 3                   TO WS-ARG-COUNT
+               ACCEPT WS-MODEL-ARG FROM ARGUMENT-VALUE
+               MOVE WS-MODEL-ARG        TO LLM-MODEL
+           ELSE
+               MOVE 'llama3.2:3b'       TO LLM-MODEL
+           END-IF
+
+           IF WS-ARG-COUNT >= 4
+               MOVE 4                   TO WS-ARG-COUNT
+               ACCEPT WS-RESTART-ARG FROM ARGUMENT-VALUE
+               IF FUNCTION UPPER-CASE(WS-RESTART-ARG) = 'RESTART'
+                   SET WS-RESTART-REQUESTED TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-ARG-COUNT >= 5
+               MOVE 5                   TO WS-ARG-COUNT
+               ACCEPT WS-CONCURRENCY-ARG FROM ARGUMENT-VALUE
+               MOVE WS-CONCURRENCY-ARG  TO WS-CONCURRENCY
+               IF WS-CONCURRENCY > WS-MAX-CONCURRENCY
+                   DISPLAY 'LLM-BATCH: concurrency capped at '
+                           WS-MAX-CONCURRENCY
+                   MOVE WS-MAX-CONCURRENCY TO WS-CONCURRENCY
+               END-IF
+               IF WS-CONCURRENCY = 0
+                   MOVE 1                TO WS-CONCURRENCY
+               END-IF
+           END-IF
+
+           IF WS-RESTART-REQUESTED AND WS-CONCURRENT-RUN
+               SET LLM-STAT-CONFIG-ERR TO TRUE
+               MOVE 'LLM-BATCH: RESTART and concurrency>1 conflict'
+                                        TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 6
+               MOVE 6                   TO WS-ARG-COUNT
+               ACCEPT WS-CIRCUIT-ARG FROM ARGUMENT-VALUE
+               MOVE WS-CIRCUIT-ARG      TO WS-CIRCUIT-THRESHOLD
+           END-IF
+
+           MOVE 'OLLAMA'                 TO LLM-PROVIDER
+           MOVE 'http://localhost:11434' TO LLM-ENDPOINT-URL
+           MOVE SPACES                   TO LLM-API-KEY
+           MOVE 60                       TO LLM-TIMEOUT-SECS
+           CALL 'LLM-INIT' USING LLM-CONFIG
+                                 LLM-FALLBACK-CONFIG
+                                 LLM-STATUS
+           IF NOT LLM-STAT-OK
+               DISPLAY 'LLM-BATCH: init failed: ' LLM-STAT-MESSAGE
+           END-IF.
+
+
+      *> Splits the input file into WS-CONCURRENCY contiguous chunks,
+      *> fans a sibling LLM-BATCH process out per chunk (each with its
+      *> own LLM-INIT/curl handle) via CALL "SYSTEM", waits for all of
+      *> them, then merges their output/exception partitions back into
+      *> the single output file this run's caller asked for. Mutually
+      *> exclusive with RESTART - see the check in 100-INIT.
+       150-DISPATCH-PARALLEL.
+           PERFORM 151-DETERMINE-SELF-EXECUTABLE
+           PERFORM 152-COUNT-INPUT-RECORDS
+           IF WS-TOTAL-RECORDS = 0
+               DISPLAY 'LLM-BATCH: input file is empty, nothing to '
+                       'dispatch'
+           ELSE
+               COMPUTE WS-CHUNK-SIZE =
+                   (WS-TOTAL-RECORDS + WS-CONCURRENCY - 1)
+                       / WS-CONCURRENCY
+               PERFORM 154-WRITE-INPUT-PARTITIONS
+               PERFORM 156-BUILD-DISPATCH-COMMAND
+               DISPLAY 'LLM-BATCH: dispatching ' WS-CONCURRENCY
+                       ' concurrent child jobs'
+               CALL 'SYSTEM' USING WS-DISPATCH-CMD
+               PERFORM 158-MERGE-PARTITION-RESULTS
+               PERFORM 162-REMOVE-PARTITION-FILES
+           END-IF.
+
+       151-DETERMINE-SELF-EXECUTABLE.
+           DISPLAY 'LLM_BATCH_EXECUTABLE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-SELF-EXECUTABLE FROM ENVIRONMENT-VALUE
+           IF WS-SELF-EXECUTABLE = SPACES
+               MOVE './LLM-BATCH'      TO WS-SELF-EXECUTABLE
+           END-IF.
+
+       152-COUNT-INPUT-RECORDS.
+           MOVE 0 TO WS-TOTAL-RECORDS
+           OPEN INPUT BATCH-INPUT
+           IF WS-IN-FILE-STATUS NOT = '00'
+               DISPLAY 'LLM-BATCH: cannot open input file, status '
+                       WS-IN-FILE-STATUS
+           ELSE
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF
+                   READ BATCH-INPUT
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-RECORDS
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-INPUT
+               MOVE 'N' TO WS-EOF-FLAG
+           END-IF.
+
+       153-BUILD-PARTITION-FILENAMES.
+           MOVE WS-PART-IDX TO WS-PART-SUFFIX
+           STRING FUNCTION TRIM(WS-INPUT-FILENAME) DELIMITED BY SIZE
+                  '.part'                          DELIMITED BY SIZE
+                  WS-PART-SUFFIX                   DELIMITED BY SIZE
+                  INTO WS-PART-IN-FILENAME
+           END-STRING
+           STRING FUNCTION TRIM(WS-OUTPUT-FILENAME) DELIMITED BY SIZE
+                  '.part'                           DELIMITED BY SIZE
+                  WS-PART-SUFFIX                    DELIMITED BY SIZE
+                  INTO WS-PART-OUT-FILENAME
+           END-STRING
+           STRING FUNCTION TRIM(WS-EXCEPTION-FILENAME)
+                                                   DELIMITED BY SIZE
+                  '.part'                          DELIMITED BY SIZE
+                  WS-PART-SUFFIX                   DELIMITED BY SIZE
+                  INTO WS-PART-EXC-FILENAME
+           END-STRING
+      *> A partition child's own WS-OUTPUT-FILENAME is this run's
+      *> WS-PART-OUT-FILENAME, so 100-INIT in that child process builds
+      *> its WS-UNPROCESSED-FILENAME as <part-out-filename>.unprocessed
+      *> - mirror that exact name here rather than inventing a
+      *> different one this run would never find.
+           STRING FUNCTION TRIM(WS-PART-OUT-FILENAME)
+                                                   DELIMITED BY SIZE
+                  '.unprocessed'                   DELIMITED BY SIZE
+                  INTO WS-PART-UNP-FILENAME
+           END-STRING.
+
+       154-WRITE-INPUT-PARTITIONS.
+           PERFORM VARYING WS-PART-IDX FROM 1 BY 1
+               UNTIL WS-PART-IDX > WS-CONCURRENCY
+               COMPUTE WS-CHUNK-START =
+                   (WS-PART-IDX - 1) * WS-CHUNK-SIZE + 1
+               COMPUTE WS-CHUNK-END = WS-PART-IDX * WS-CHUNK-SIZE
+               IF WS-CHUNK-END > WS-TOTAL-RECORDS
+                   MOVE WS-TOTAL-RECORDS TO WS-CHUNK-END
+               END-IF
+               PERFORM 153-BUILD-PARTITION-FILENAMES
+               IF WS-CHUNK-START <= WS-TOTAL-RECORDS
+                   PERFORM 155-COPY-PARTITION-RANGE
+               ELSE
+                   OPEN OUTPUT PART-INPUT
+                   CLOSE PART-INPUT
+               END-IF
+           END-PERFORM.
+
+      *> Re-reads the whole input file once per partition and keeps
+      *> only the lines in this partition's chunk - a plain sequential
+      *> file has no way to seek to a record number, and this way each
+      *> partition still only needs the one PART-INPUT FD.
+       155-COPY-PARTITION-RANGE.
+           OPEN INPUT BATCH-INPUT
+           OPEN OUTPUT PART-INPUT
+           MOVE 0    TO WS-LINE-NUM
+           MOVE 'N'  TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF
+               READ BATCH-INPUT
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUM
+                       IF WS-LINE-NUM >= WS-CHUNK-START
+                       AND WS-LINE-NUM <= WS-CHUNK-END
+                           MOVE BIN-KEY      TO PIN-KEY
+                           MOVE BIN-ROLE     TO PIN-ROLE
+                           MOVE BIN-PROMPT   TO PIN-PROMPT
+                           MOVE BIN-CONV-ID  TO PIN-CONV-ID
+                           WRITE PART-IN-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-INPUT
+           CLOSE PART-INPUT
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       156-BUILD-DISPATCH-COMMAND.
+           MOVE SPACES TO WS-DISPATCH-CMD
+           MOVE 1      TO WS-DISPATCH-PTR
+           MOVE WS-CIRCUIT-THRESHOLD TO WS-CIRCUIT-ARG
+           PERFORM VARYING WS-PART-IDX FROM 1 BY 1
+               UNTIL WS-PART-IDX > WS-CONCURRENCY
+               PERFORM 153-BUILD-PARTITION-FILENAMES
+      *> Args 4/5 (RESTART/concurrency) don't apply to a partition
+      *> child - '-' and '1' hold their position so arg 6, the
+      *> circuit breaker threshold, still lands where 100-INIT
+      *> expects it.
+               STRING FUNCTION TRIM(WS-SELF-EXECUTABLE)
+                                                   DELIMITED BY SIZE
+                      ' '                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PART-IN-FILENAME)
+                                                   DELIMITED BY SIZE
+                      ' '                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PART-OUT-FILENAME)
+                                                   DELIMITED BY SIZE
+                      ' '                          DELIMITED BY SIZE
+                      FUNCTION TRIM(LLM-MODEL)     DELIMITED BY SIZE
+                      ' - 1 '                      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CIRCUIT-ARG)
+                                                   DELIMITED BY SIZE
+                      ' & '                        DELIMITED BY SIZE
+                      INTO WS-DISPATCH-CMD
+                      WITH POINTER WS-DISPATCH-PTR
+               END-STRING
+           END-PERFORM
+           STRING 'wait'                           DELIMITED BY SIZE
+                  INTO WS-DISPATCH-CMD
+                  WITH POINTER WS-DISPATCH-PTR
+           END-STRING.
+
+       158-MERGE-PARTITION-RESULTS.
+           OPEN OUTPUT BATCH-OUTPUT
+           OPEN OUTPUT EXCEPTION-LOG
+           PERFORM VARYING WS-PART-IDX FROM 1 BY 1
+               UNTIL WS-PART-IDX > WS-CONCURRENCY
+               PERFORM 153-BUILD-PARTITION-FILENAMES
+               PERFORM 159-MERGE-ONE-PARTITION-OUTPUT
+               PERFORM 160-MERGE-ONE-PARTITION-EXCEPTIONS
+               PERFORM 161-MERGE-ONE-PARTITION-UNPROCESSED
+           END-PERFORM
+           CLOSE BATCH-OUTPUT
+           CLOSE EXCEPTION-LOG
+           IF WS-UNPROCESSED-IS-OPEN
+               CLOSE UNPROCESSED-FILE
+           END-IF
+           IF WS-MERGE-UNPROC-FOUND
+               DISPLAY 'LLM-BATCH: one or more partitions tripped '
+                       'their circuit breaker - unprocessed records '
+                       'merged into '
+                       FUNCTION TRIM(WS-UNPROCESSED-FILENAME)
+           END-IF.
+
+       159-MERGE-ONE-PARTITION-OUTPUT.
+           OPEN INPUT PART-OUTPUT
+           IF WS-PART-OUT-STATUS = '00'
+               MOVE 'N' TO WS-PART-EOF-FLAG
+               PERFORM UNTIL WS-PART-EOF
+                   READ PART-OUTPUT
+                       AT END
+                           SET WS-PART-EOF TO TRUE
+                       NOT AT END
+                           MOVE POUT-KEY         TO BOUT-KEY
+                           MOVE POUT-STAT-CODE   TO BOUT-STAT-CODE
+                           MOVE POUT-TOKENS-IN   TO BOUT-TOKENS-IN
+                           MOVE POUT-TOKENS-OUT  TO BOUT-TOKENS-OUT
+                           MOVE POUT-CONTENT     TO BOUT-CONTENT
+                           WRITE BATCH-OUT-RECORD
+                           ADD 1 TO WS-RECORD-COUNT
+                           IF POUT-STAT-CODE NOT = 0
+                               ADD 1 TO WS-ERROR-COUNT
+                           END-IF
+               END-READ
+               END-PERFORM
+               CLOSE PART-OUTPUT
+           END-IF.
+
+       160-MERGE-ONE-PARTITION-EXCEPTIONS.
+           OPEN INPUT PART-EXCEPTION-LOG
+           IF WS-PART-EXC-STATUS = '00'
+               MOVE 'N' TO WS-PART-EOF-FLAG
+               PERFORM UNTIL WS-PART-EOF
+                   READ PART-EXCEPTION-LOG
+                       AT END
+                           SET WS-PART-EOF TO TRUE
+                       NOT AT END
+                           MOVE PEXC-KEY          TO EXC-KEY
+                           MOVE PEXC-STAT-CODE    TO EXC-STAT-CODE
+                           MOVE PEXC-STAT-MESSAGE TO EXC-STAT-MESSAGE
+                           WRITE EXCEPTION-LOG-RECORD
+               END-READ
+               END-PERFORM
+               CLOSE PART-EXCEPTION-LOG
+           END-IF.
+
+      *> Appends a partition's unprocessed tail (present only when
+      *> that child's own circuit breaker tripped) onto the parent's
+      *> WS-UNPROCESSED-FILENAME, opened lazily the same way
+      *> 230-WRITE-UNPROCESSED does for a serial run, so a later rerun
+      *> can be pointed at one file regardless of how many partitions
+      *> actually hit the breaker.
+       161-MERGE-ONE-PARTITION-UNPROCESSED.
+           OPEN INPUT PART-UNPROCESSED-LOG
+           IF WS-PART-UNP-STATUS = '00'
+               MOVE 'N' TO WS-PART-EOF-FLAG
+               PERFORM UNTIL WS-PART-EOF
+                   READ PART-UNPROCESSED-LOG
+                       AT END
+                           SET WS-PART-EOF TO TRUE
+                       NOT AT END
+                           IF NOT WS-UNPROCESSED-IS-OPEN
+                               OPEN OUTPUT UNPROCESSED-FILE
+                               SET WS-UNPROCESSED-IS-OPEN TO TRUE
+                           END-IF
+                           SET WS-MERGE-UNPROC-FOUND TO TRUE
+                           MOVE PUNP-KEY         TO UNP-KEY
+                           MOVE PUNP-ROLE        TO UNP-ROLE
+                           MOVE PUNP-PROMPT      TO UNP-PROMPT
+                           MOVE PUNP-CONV-ID     TO UNP-CONV-ID
+                           WRITE UNPROCESSED-RECORD
+               END-READ
+               END-PERFORM
+               CLOSE PART-UNPROCESSED-LOG
+           END-IF.
+
+       162-REMOVE-PARTITION-FILES.
+           PERFORM VARYING WS-PART-IDX FROM 1 BY 1
+               UNTIL WS-PART-IDX > WS-CONCURRENCY
+               PERFORM 153-BUILD-PARTITION-FILENAMES
+               STRING 'rm -f '                     DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PART-IN-FILENAME)
+                                                   DELIMITED BY SIZE
+                      ' '                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PART-OUT-FILENAME)
+                                                   DELIMITED BY SIZE
+                      ' '                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PART-EXC-FILENAME)
+                                                   DELIMITED BY SIZE
+                      ' '                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PART-UNP-FILENAME)
+                                                   DELIMITED BY SIZE
+                      INTO WS-DISPATCH-CMD
+               END-STRING
+               CALL 'SYSTEM' USING WS-DISPATCH-CMD
+           END-PERFORM.
+
+
+       200-PROCESS-FILE.
+           IF WS-RESTART-REQUESTED
+               PERFORM 205-LOAD-RESTART-KEY
+           END-IF
+
+           MOVE 'N' TO WS-FILE-OPEN-ERROR
+
+           OPEN INPUT BATCH-INPUT
+           IF WS-IN-FILE-STATUS NOT = '00'
+               DISPLAY 'LLM-BATCH: cannot open input file, status '
+                       WS-IN-FILE-STATUS
+               SET WS-FILE-OPEN-FAILED TO TRUE
+           END-IF
+
+           IF NOT WS-FILE-OPEN-FAILED
+               IF WS-RESTART-REQUESTED AND WS-RESTART-KEY NOT = SPACES
+                   DISPLAY 'LLM-BATCH: restarting after key ['
+                           FUNCTION TRIM(WS-RESTART-KEY) ']'
+                   SET WS-SKIPPING     TO TRUE
+                   OPEN EXTEND BATCH-OUTPUT
+               ELSE
+                   OPEN OUTPUT BATCH-OUTPUT
+               END-IF
+               IF WS-OUT-FILE-STATUS NOT = '00'
+                   DISPLAY 'LLM-BATCH: cannot open output file, status '
+                           WS-OUT-FILE-STATUS
+                   CLOSE BATCH-INPUT
+                   SET WS-FILE-OPEN-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT WS-FILE-OPEN-FAILED
+               IF WS-RESTART-REQUESTED AND WS-RESTART-KEY NOT = SPACES
+                   OPEN EXTEND EXCEPTION-LOG
+               ELSE
+                   OPEN OUTPUT EXCEPTION-LOG
+               END-IF
+
+               PERFORM UNTIL WS-EOF
+                   READ BATCH-INPUT
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF WS-SKIPPING
+                               IF BIN-KEY = WS-RESTART-KEY
+                                   MOVE 'N' TO WS-SKIP-MODE
+                               END-IF
+                           ELSE
+                               IF WS-CIRCUIT-TRIPPED
+                                   PERFORM 230-WRITE-UNPROCESSED
+                               ELSE
+                                   PERFORM 210-PROCESS-RECORD
+                                   PERFORM 220-MAYBE-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE BATCH-INPUT
+               CLOSE BATCH-OUTPUT
+               CLOSE EXCEPTION-LOG
+               IF WS-UNPROCESSED-IS-OPEN
+                   CLOSE UNPROCESSED-FILE
+               END-IF
+               IF WS-CIRCUIT-TRIPPED
+                   DISPLAY 'LLM-BATCH: circuit breaker tripped after '
+                       WS-CIRCUIT-THRESHOLD ' consecutive failures - '
+                       'remaining records written to '
+                       FUNCTION TRIM(WS-UNPROCESSED-FILENAME)
+               END-IF
+           END-IF.
+
+
+      *> Reads the last successfully-processed key from a prior run's
+      *> checkpoint file, if one exists; leaves WS-RESTART-KEY blank
+      *> (start from the top) when there is nothing to restart from.
+       205-LOAD-RESTART-KEY.
+           MOVE SPACES TO WS-RESTART-KEY
+           OPEN INPUT RESTART-FILE
+           IF WS-RST-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RST-LAST-KEY TO WS-RESTART-KEY
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+
+      *> Persists the key of the record just processed every
+      *> WS-CHECKPOINT-EVERY records, so a later RESTART run can
+      *> reposition past it instead of reprocessing the whole file.
+       220-MAYBE-CHECKPOINT.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-EVERY
+               GIVING WS-CHECKPOINT-QUOT
+               REMAINDER WS-CHECKPOINT-REM
+           IF WS-CHECKPOINT-REM = 0
+               OPEN OUTPUT RESTART-FILE
+               MOVE BIN-KEY          TO RST-LAST-KEY
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+
+      *> Copies a record verbatim to WS-UNPROCESSED-FILENAME once the
+      *> circuit breaker has tripped, rather than running it through a
+      *> provider that just failed WS-CIRCUIT-THRESHOLD times in a
+      *> row - the file is opened lazily on the first such record.
+       230-WRITE-UNPROCESSED.
+           IF NOT WS-UNPROCESSED-IS-OPEN
+               OPEN OUTPUT UNPROCESSED-FILE
+               SET WS-UNPROCESSED-IS-OPEN TO TRUE
+           END-IF
+           MOVE BIN-KEY                  TO UNP-KEY
+           MOVE BIN-ROLE                 TO UNP-ROLE
+           MOVE BIN-PROMPT               TO UNP-PROMPT
+           MOVE BIN-CONV-ID              TO UNP-CONV-ID
+           WRITE UNPROCESSED-RECORD.
+
+
+       210-PROCESS-RECORD.
+           INITIALIZE LLM-REQUEST
+           IF BIN-CONV-ID NOT = SPACES
+               MOVE BIN-CONV-ID          TO LLM-CONVERSATION-ID
+               CALL 'LLM-CONVERSATION-LOAD' USING LLM-CONVERSATION-ID
+                                                  LLM-REQUEST
+                                                  LLM-STATUS
+           END-IF
+
+      *> A conversation already at LLM-REQ-MESSAGES' OCCURS 500 cap
+      *> can't take this record's turn - skip the LLM-CHAT call rather
+      *> than index past the table, and flag it the same way any other
+      *> per-record failure is flagged below.
+           IF LLM-REQ-MSG-COUNT < 500
+               ADD 1                     TO LLM-REQ-MSG-COUNT
+               IF BIN-ROLE = SPACES
+                   SET LLM-ROLE-USER(LLM-REQ-MSG-COUNT) TO TRUE
+               ELSE
+                   MOVE BIN-ROLE
+                             TO LLM-REQ-MSG-ROLE(LLM-REQ-MSG-COUNT)
+               END-IF
+               MOVE BIN-PROMPT
+                         TO LLM-REQ-MSG-CONTENT(LLM-REQ-MSG-COUNT)
+
+               CALL 'LLM-CHAT' USING LLM-CONFIG
+                                     LLM-FALLBACK-CONFIG
+                                     LLM-REQUEST
+                                     LLM-RESPONSE
+                                     LLM-STATUS
+           ELSE
+               INITIALIZE LLM-RESPONSE
+               SET LLM-STAT-CONFIG-ERR  TO TRUE
+               MOVE 'LLM-BATCH: conversation at 500-message cap'
+                                         TO LLM-STAT-MESSAGE
+           END-IF
+
+           ADD 1                         TO WS-RECORD-COUNT
+           IF NOT LLM-STAT-OK
+               ADD 1                     TO WS-ERROR-COUNT
+               MOVE BIN-KEY              TO EXC-KEY
+               MOVE LLM-STAT-CODE        TO EXC-STAT-CODE
+               MOVE LLM-STAT-MESSAGE     TO EXC-STAT-MESSAGE
+               WRITE EXCEPTION-LOG-RECORD
+               IF WS-CIRCUIT-ENABLED
+                   ADD 1                 TO WS-CONSEC-FAILURES
+                   IF WS-CONSEC-FAILURES >= WS-CIRCUIT-THRESHOLD
+                       SET WS-CIRCUIT-TRIPPED TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0                    TO WS-CONSEC-FAILURES
+           END-IF
+
+           IF BIN-CONV-ID NOT = SPACES AND LLM-STAT-OK
+               IF LLM-REQ-MSG-COUNT < 500
+                   ADD 1 TO LLM-REQ-MSG-COUNT
+                   SET LLM-ROLE-ASSISTANT(LLM-REQ-MSG-COUNT) TO TRUE
+                   MOVE LLM-RSP-CONTENT
+                         TO LLM-REQ-MSG-CONTENT(LLM-REQ-MSG-COUNT)
+                   CALL 'LLM-CONVERSATION-SAVE'
+                                       USING LLM-CONVERSATION-ID
+                                             LLM-REQUEST
+                                             LLM-STATUS
+               END-IF
+           END-IF
+
+           MOVE BIN-KEY                  TO BOUT-KEY
+           MOVE LLM-STAT-CODE            TO BOUT-STAT-CODE
+           MOVE LLM-RSP-TOKENS-IN        TO BOUT-TOKENS-IN
+           MOVE LLM-RSP-TOKENS-OUT       TO BOUT-TOKENS-OUT
+           MOVE LLM-RSP-CONTENT          TO BOUT-CONTENT
+           WRITE BATCH-OUT-RECORD.
+
+
+       900-CLEANUP.
+           CALL 'LLM-CLEANUP' USING LLM-CONFIG
+                                    LLM-STATUS.
