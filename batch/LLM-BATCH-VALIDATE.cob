@@ -0,0 +1,180 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-BATCH-VALIDATE.cob
+      *> Desc    : Field-level pre-flight check over an LLM-BATCH
+      *>           input file - same key/role/prompt/conv-id layout
+      *>           LLM-BATCH itself reads - so a malformed file is
+      *>           caught and reported before a single LLM-CHAT call
+      *>           (and its provider cost) is spent on it. Applies the
+      *>           same per-field rules LLM-CHAT's 100-VALIDATE-REQUEST
+      *>           applies per message, just ahead of time and without
+      *>           a live LLM-INIT/LLM-CHAT/LLM-CLEANUP round trip.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-BATCH-VALIDATE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT ASSIGN TO WS-INPUT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+
+           SELECT REPORT-OUT ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BATCH-INPUT.
+       01 BATCH-IN-RECORD.
+           05 BIN-KEY               PIC X(20).
+           05 BIN-ROLE               PIC X(16).
+           05 BIN-PROMPT             PIC X(32768).
+           05 BIN-CONV-ID            PIC X(64).
+
+       FD  REPORT-OUT.
+       01 REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-INPUT-FILENAME          PIC X(256).
+       01 WS-REPORT-FILENAME         PIC X(256).
+       01 WS-IN-FILE-STATUS          PIC X(2).
+       01 WS-RPT-FILE-STATUS         PIC X(2).
+       01 WS-ARG-COUNT               PIC 999 COMP-5.
+       01 WS-EOF-FLAG                PIC X(1) VALUE 'N'.
+         88 WS-EOF                      VALUE 'Y'.
+
+       01 WS-LINE-NUM                PIC 9(9) VALUE 0.
+       01 WS-RECORD-COUNT            PIC 9(9) VALUE 0.
+       01 WS-BAD-COUNT               PIC 9(9) VALUE 0.
+
+      *> ---- one finding per bad field on the current record ---------
+       01 WS-REASON                  PIC X(60).
+       01 WS-EDIT-LINE-NUM           PIC ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-RECORD-COUNT       PIC ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-BAD-COUNT          PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 100-INIT
+           PERFORM 200-VALIDATE-FILE
+           PERFORM 300-WRITE-SUMMARY
+           DISPLAY 'LLM-BATCH-VALIDATE: records checked: '
+                   WS-EDIT-RECORD-COUNT
+           DISPLAY 'LLM-BATCH-VALIDATE: field issues found: '
+                   WS-EDIT-BAD-COUNT
+           IF WS-BAD-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+
+      *> Args: 1=input file  2=report file (default <input>.validation)
+       100-INIT.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT < 1
+               DISPLAY 'LLM-BATCH-VALIDATE: usage: '
+                       'LLM-BATCH-VALIDATE <input> [report]'
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE 1                        TO WS-ARG-COUNT
+           ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 2
+               MOVE 2                    TO WS-ARG-COUNT
+               ACCEPT WS-REPORT-FILENAME FROM ARGUMENT-VALUE
+           ELSE
+               STRING FUNCTION TRIM(WS-INPUT-FILENAME) DELIMITED BY SIZE
+                      '.validation'      DELIMITED BY SIZE
+                      INTO WS-REPORT-FILENAME
+               END-STRING
+           END-IF
+
+           OPEN INPUT BATCH-INPUT
+           IF WS-IN-FILE-STATUS NOT = '00'
+               DISPLAY 'LLM-BATCH-VALIDATE: cannot open input file '
+                       WS-INPUT-FILENAME
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-OUT
+           MOVE 'KEY                  LINE     FIELD ISSUE'
+                                            TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+
+       200-VALIDATE-FILE.
+           PERFORM UNTIL WS-EOF
+               READ BATCH-INPUT
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1             TO WS-LINE-NUM
+                       ADD 1             TO WS-RECORD-COUNT
+                       PERFORM 210-VALIDATE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE BATCH-INPUT
+           CLOSE REPORT-OUT.
+
+
+      *> Mirrors LLM-CHAT's 100-VALIDATE-REQUEST field checks, applied
+      *> here to one input record instead of one in-flight message -
+      *> every failing field on a record is reported, not just the
+      *> first, so one pass over the file finds everything wrong with
+      *> it rather than one issue per rerun.
+       210-VALIDATE-RECORD.
+           IF BIN-KEY = SPACES
+               MOVE 'record key not set' TO WS-REASON
+               PERFORM 220-WRITE-FINDING
+           END-IF
+
+           IF BIN-ROLE = SPACES
+               MOVE 'message role not set' TO WS-REASON
+               PERFORM 220-WRITE-FINDING
+           END-IF
+
+           IF BIN-PROMPT = SPACES
+               MOVE 'message content not set' TO WS-REASON
+               PERFORM 220-WRITE-FINDING
+           ELSE
+               IF FUNCTION LENGTH(FUNCTION TRIM(BIN-PROMPT TRAILING))
+                       >= LENGTH OF BIN-PROMPT
+                   MOVE 'message content may be truncated'
+                                             TO WS-REASON
+                   PERFORM 220-WRITE-FINDING
+               END-IF
+           END-IF.
+
+
+       220-WRITE-FINDING.
+           ADD 1                         TO WS-BAD-COUNT
+           MOVE WS-LINE-NUM              TO WS-EDIT-LINE-NUM
+
+           STRING BIN-KEY                    DELIMITED BY SIZE
+                  ' '                        DELIMITED BY SIZE
+                  WS-EDIT-LINE-NUM           DELIMITED BY SIZE
+                  ' '                        DELIMITED BY SIZE
+                  WS-REASON                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+
+       300-WRITE-SUMMARY.
+           MOVE WS-RECORD-COUNT          TO WS-EDIT-RECORD-COUNT
+           MOVE WS-BAD-COUNT             TO WS-EDIT-BAD-COUNT.
