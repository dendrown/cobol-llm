@@ -16,14 +16,25 @@
        WORKING-STORAGE SECTION.
 
        01 WS-CURL-RC                PIC S9(4) COMP.
+       01 WS-ENV-API-KEY            PIC X(256).
+
+      *> ---- endpoint reachability probe -----------------------------
+       01 WS-HEALTH-JSON-BODY       PIC X(8) VALUE '{}'.
+       01 WS-HEALTH-RSP-CONTENT     PIC X(4096).
+       01 WS-HEALTH-RSP-LEN         PIC S9(9) COMP.
+       01 WS-HEALTH-HTTP-STATUS     PIC S9(9) COMP.
+       01 WS-HEALTH-TIMEOUT-SECS    PIC 9(4) VALUE 5.
+       01 WS-HEALTH-ERR-MSG         PIC X(256).
 
        LINKAGE SECTION.
 
        COPY 'LLM-CONFIG.cpy'.
+       COPY 'LLM-CONFIG-FALLBACK.cpy'.
        COPY 'LLM-STATUS.cpy'.
 
 
        PROCEDURE DIVISION USING LLM-CONFIG
+                                LLM-FALLBACK-CONFIG
                                 LLM-STATUS.
 
        000-MAIN.
@@ -31,12 +42,21 @@
            IF LLM-STAT-OK
                PERFORM 200-CURL-INIT
            END-IF
+           IF LLM-STAT-OK AND LLM-HEALTH-CHECK-ENABLED
+               PERFORM 300-CHECK-ENDPOINT-REACHABLE
+           END-IF
            GOBACK.
 
 
        100-VALIDATE-CONFIG.
            INITIALIZE LLM-STATUS
 
+           IF LLM-API-KEY = SPACES
+               DISPLAY 'LLM_API_KEY' UPON ENVIRONMENT-NAME
+               ACCEPT WS-ENV-API-KEY FROM ENVIRONMENT-VALUE
+               MOVE WS-ENV-API-KEY   TO LLM-API-KEY
+           END-IF
+
            IF LLM-PROVIDER = SPACES
                SET LLM-STAT-CONFIG-ERR   TO TRUE
                MOVE 'LLM-INIT: LLM-PROVIDER not set'
@@ -47,12 +67,23 @@
            IF NOT LLM-PROVIDER-OLLAMA
            AND NOT LLM-PROVIDER-CLAUDE
            AND NOT LLM-PROVIDER-OPENAI
+           AND NOT LLM-PROVIDER-OPENAI-COMPAT
+           AND NOT LLM-PROVIDER-AZURE-OPENAI
                SET LLM-STAT-CONFIG-ERR   TO TRUE
                MOVE 'LLM-INIT: unrecognised LLM-PROVIDER'
                                          TO LLM-STAT-MESSAGE
                GOBACK
            END-IF
 
+           IF LLM-PROVIDER-AZURE-OPENAI
+           AND (LLM-AZURE-DEPLOYMENT = SPACES
+                OR LLM-AZURE-API-VERSION = SPACES)
+               SET LLM-STAT-CONFIG-ERR   TO TRUE
+               MOVE 'LLM-INIT: Azure deployment/api-version required'
+                                         TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF
+
            IF LLM-ENDPOINT-URL = SPACES
                SET LLM-STAT-CONFIG-ERR   TO TRUE
                MOVE 'LLM-INIT: LLM-ENDPOINT-URL not set'
@@ -73,11 +104,59 @@
                MOVE 'LLM-INIT: LLM-API-KEY required for Claude'
                                          TO LLM-STAT-MESSAGE
                GOBACK
+           END-IF
+
+      *> LLM-FB-PROVIDER left blank means no failover is configured;
+      *> LLM-CHAT skips straight to giving up in that case.
+           IF LLM-FB-PROVIDER NOT = SPACES
+               PERFORM 110-VALIDATE-FALLBACK-CONFIG
            END-IF.
 
 
+       110-VALIDATE-FALLBACK-CONFIG.
+           IF NOT LLM-FB-PROVIDER-OLLAMA
+           AND NOT LLM-FB-PROVIDER-CLAUDE
+           AND NOT LLM-FB-PROVIDER-OPENAI
+           AND NOT LLM-FB-PROVIDER-OPENAI-COMPAT
+           AND NOT LLM-FB-PROVIDER-AZURE-OPENAI
+               SET LLM-STAT-CONFIG-ERR   TO TRUE
+               MOVE 'LLM-INIT: unrecognised fallback LLM-FB-PROVIDER'
+                                         TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF
+
+           IF LLM-FB-PROVIDER-AZURE-OPENAI
+           AND (LLM-FB-AZURE-DEPLOYMENT = SPACES
+                OR LLM-FB-AZURE-API-VERSION = SPACES)
+               SET LLM-STAT-CONFIG-ERR   TO TRUE
+               MOVE 'LLM-INIT: fallback Azure deployment/version req'
+                                         TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF
+
+           IF LLM-FB-ENDPOINT-URL = SPACES
+               SET LLM-STAT-CONFIG-ERR   TO TRUE
+               MOVE 'LLM-INIT: fallback LLM-FB-ENDPOINT-URL not set'
+                                         TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF
+
+           IF LLM-FB-MODEL = SPACES
+               SET LLM-STAT-CONFIG-ERR   TO TRUE
+               MOVE 'LLM-INIT: fallback LLM-FB-MODEL not set'
+                                         TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF.
+
+
+      *> Proxy URL/CA bundle path are handle-level curl settings, so
+      *> they're passed once here rather than on every cob_curl_post
+      *> call - blank fields mean "use the system default" for each.
        200-CURL-INIT.
-           CALL 'cob_curl_init' RETURNING WS-CURL-RC
+           CALL 'cob_curl_init' USING
+               BY REFERENCE LLM-PROXY-URL
+               BY REFERENCE LLM-CA-BUNDLE-PATH
+               RETURNING WS-CURL-RC
 
            EVALUATE WS-CURL-RC
                WHEN 0
@@ -91,3 +170,37 @@
                    MOVE 'LLM-INIT: unexpected curl return code'
                                          TO LLM-STAT-MESSAGE
            END-EVALUATE.
+
+
+      *> A minimal POST against LLM-ENDPOINT-URL, discarding whatever
+      *> comes back - we only care whether curl could reach the host
+      *> at all (WS-CURL-RC 0 or 3) versus a connection-level failure
+      *> (anything else), same codes 306-CALL-LIVE-CURL in LLM-CHAT
+      *> already distinguishes. Any HTTP status, even an error one,
+      *> still means the endpoint is up and answering.
+       300-CHECK-ENDPOINT-REACHABLE.
+           INITIALIZE WS-HEALTH-ERR-MSG
+           INITIALIZE WS-HEALTH-RSP-CONTENT
+
+           CALL 'cob_curl_post' USING
+               BY REFERENCE LLM-ENDPOINT-URL
+               BY REFERENCE LLM-API-KEY
+               BY REFERENCE WS-HEALTH-JSON-BODY
+               BY REFERENCE WS-HEALTH-RSP-CONTENT
+               BY REFERENCE WS-HEALTH-RSP-LEN
+               BY REFERENCE WS-HEALTH-HTTP-STATUS
+               BY VALUE     WS-HEALTH-TIMEOUT-SECS
+               BY REFERENCE WS-HEALTH-ERR-MSG
+               BY VALUE     'N'
+               BY REFERENCE LLM-PROVIDER
+               RETURNING WS-CURL-RC
+
+           IF WS-CURL-RC NOT = 0 AND WS-CURL-RC NOT = 3
+               SET LLM-STAT-CONFIG-ERR TO TRUE
+               STRING 'LLM-INIT: endpoint unreachable - '
+                                             DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-HEALTH-ERR-MSG)
+                                             DELIMITED BY SIZE
+                   INTO LLM-STAT-MESSAGE
+               END-STRING
+           END-IF.
