@@ -0,0 +1,309 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-EMBED.cob
+      *> Desc    : Send a text-embedding request to the LLM provider,
+      *>           returning a fixed-size floating-point vector.
+      *>           Mirrors LLM-CHAT's validate/build/call/parse shape,
+      *>           but not its cache/mock/audit/rate-limit trimmings -
+      *>           an embeddings batch runs at a different volume and
+      *>           cost profile than chat, so those are left to a
+      *>           later pass if usage patterns call for them.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-EMBED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *> ---- curl shim interface ------------------------------------
+       01 WS-CURL-RC                PIC S9(4) COMP.
+       01 WS-HTTP-STATUS            PIC S9(9) COMP.
+       01 WS-RESPONSE-LEN           PIC S9(9) COMP.
+       01 WS-ERR-MSG                PIC X(256).
+       01 WS-RSP-CONTENT            PIC X(65536).
+
+      *> ---- JSON working storage -----------------------------------
+       01 WS-JSON-REQUEST           PIC X(65536).
+       01 WS-JSON-REQUEST-LEN       PIC 9(6) COMP.
+
+      *> ---- effective call URL (same convention as LLM-CHAT) --------
+       01 WS-CALL-URL               PIC X(320).
+
+      *> ---- Ollama embeddings request/response ------------------------
+       01 WS-OLLAMA-EMBED-REQUEST.
+         05 WS-OLL-EMB-MODEL        PIC X(128).
+         05 WS-OLL-EMB-PROMPT       PIC X(32768).
+
+      *> WS-OLL-EMB-VEC-COUNT is the JSON PARSE ODO counter for
+      *> WS-OLL-EMB-VECTOR - it comes back set to the actual number of
+      *> elements the "embedding" array held, so 410-PARSE-OLLAMA-
+      *> EMBED-RESPONSE can copy exactly that many dimensions instead
+      *> of guessing from the data (a real embedding component can be
+      *> exactly 0.0, so scanning for a zero value to find the end
+      *> would silently truncate the vector).
+       01 WS-OLLAMA-EMBED-RESPONSE.
+         05 WS-OLL-EMB-VEC-COUNT    PIC 9(4) COMP VALUE 0.
+         05 WS-OLL-EMB-VECTOR       OCCURS 1 TO 4096 TIMES
+                                    DEPENDING ON WS-OLL-EMB-VEC-COUNT
+                                    INDEXED BY WS-OLL-EMB-VEC-IDX
+                                    USAGE COMP-2.
+
+      *> ---- OpenAI/Azure embeddings request/response -------------------
+       01 WS-OPENAI-EMBED-REQUEST.
+         05 WS-OAI-EMB-MODEL        PIC X(128).
+         05 WS-OAI-EMB-INPUT        PIC X(32768).
+
+       01 WS-OPENAI-EMBED-RESPONSE.
+         05 WS-OAI-EMB-DATA         OCCURS 1 TIMES
+                                    INDEXED BY WS-OAI-EMB-DATA-IDX.
+      *> Same ODO counter idiom as WS-OLL-EMB-VEC-COUNT above.
+           10 WS-OAI-EMB-VEC-COUNT  PIC 9(4) COMP VALUE 0.
+           10 WS-OAI-EMB-VECTOR     OCCURS 1 TO 4096 TIMES
+                                    DEPENDING ON WS-OAI-EMB-VEC-COUNT
+                                    INDEXED BY WS-OAI-EMB-VEC-IDX
+                                    USAGE COMP-2.
+         05 WS-OAI-EMB-USAGE.
+           10 WS-OAI-EMB-PROMPT-TOKENS PIC 9(9).
+
+      *> ---- loop index --------------------------------------------
+       01 WS-VEC-IDX                PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+
+       COPY 'LLM-CONFIG.cpy'.
+       COPY 'LLM-EMBED-REQUEST.cpy'.
+       COPY 'LLM-EMBED-RESPONSE.cpy'.
+       COPY 'LLM-STATUS.cpy'.
+
+
+       PROCEDURE DIVISION USING LLM-CONFIG
+                                LLM-EMBED-REQUEST
+                                LLM-EMBED-RESPONSE
+                                LLM-STATUS.
+
+       000-MAIN.
+           INITIALIZE LLM-STATUS
+           INITIALIZE LLM-EMBED-RESPONSE
+           PERFORM 100-VALIDATE-REQUEST
+           IF LLM-STAT-OK
+               PERFORM 200-BUILD-REQUEST
+           END-IF
+           IF LLM-STAT-OK
+               PERFORM 300-CALL-CURL
+           END-IF
+           IF LLM-STAT-OK
+               PERFORM 400-PARSE-RESPONSE
+           END-IF
+           GOBACK.
+
+
+       100-VALIDATE-REQUEST.
+           IF LLM-EMB-INPUT-TEXT = SPACES
+               SET LLM-STAT-CONFIG-ERR   TO TRUE
+               MOVE 'LLM-EMBED: LLM-EMB-INPUT-TEXT not set'
+                                         TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF
+
+      *> Claude has no embeddings endpoint - callers wanting an
+      *> embedding still need an OLLAMA/OPENAI/OPENAI-COMPAT/
+      *> AZURE-OPENAI provider configured, same as any other request.
+           IF LLM-PROVIDER-CLAUDE
+               SET LLM-STAT-CONFIG-ERR   TO TRUE
+               MOVE 'LLM-EMBED: provider CLAUDE has no embeddings API'
+                                         TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF.
+
+
+      *> cob_curl_post has no operation-type parameter - for a chat
+      *> call the plain LLM-ENDPOINT-URL is enough because the shim
+      *> only ever routes LLM-PROVIDER to that provider's chat path.
+      *> Embeddings is a second, distinct operation against the same
+      *> host, so unlike LLM-CHAT this paragraph has to build the
+      *> actual embeddings path itself (Azure already had to do this
+      *> for its per-deployment path - OLLAMA/OPENAI/OPENAI-COMPAT
+      *> need the same treatment, just onto a fixed path).
+       200-BUILD-REQUEST.
+           EVALUATE TRUE
+               WHEN LLM-PROVIDER-OLLAMA
+                   STRING FUNCTION TRIM(LLM-ENDPOINT-URL)
+                                                   DELIMITED BY SIZE
+                          '/api/embeddings'        DELIMITED BY SIZE
+                          INTO WS-CALL-URL
+                   END-STRING
+                   PERFORM 210-BUILD-OLLAMA-EMBED-REQUEST
+               WHEN LLM-PROVIDER-OPENAI
+               WHEN LLM-PROVIDER-OPENAI-COMPAT
+                   STRING FUNCTION TRIM(LLM-ENDPOINT-URL)
+                                                   DELIMITED BY SIZE
+                          '/v1/embeddings'         DELIMITED BY SIZE
+                          INTO WS-CALL-URL
+                   END-STRING
+                   PERFORM 230-BUILD-OPENAI-EMBED-REQUEST
+               WHEN LLM-PROVIDER-AZURE-OPENAI
+                   STRING FUNCTION TRIM(LLM-ENDPOINT-URL)
+                                                   DELIMITED BY SIZE
+                          '/openai/deployments/'   DELIMITED BY SIZE
+                          FUNCTION TRIM(LLM-AZURE-DEPLOYMENT)
+                                                   DELIMITED BY SIZE
+                          '/embeddings?api-version='
+                                                   DELIMITED BY SIZE
+                          FUNCTION TRIM(LLM-AZURE-API-VERSION)
+                                                   DELIMITED BY SIZE
+                          INTO WS-CALL-URL
+                   END-STRING
+                   PERFORM 230-BUILD-OPENAI-EMBED-REQUEST
+               WHEN OTHER
+                   SET LLM-STAT-CONFIG-ERR  TO TRUE
+                   MOVE 'LLM-EMBED: unsupported provider'
+                                     TO LLM-STAT-MESSAGE
+           END-EVALUATE.
+
+
+       210-BUILD-OLLAMA-EMBED-REQUEST.
+           INITIALIZE WS-OLLAMA-EMBED-REQUEST
+           MOVE LLM-MODEL            TO WS-OLL-EMB-MODEL
+           MOVE LLM-EMB-INPUT-TEXT   TO WS-OLL-EMB-PROMPT
+
+           INITIALIZE WS-JSON-REQUEST
+           JSON GENERATE WS-JSON-REQUEST
+               FROM WS-OLLAMA-EMBED-REQUEST
+               COUNT IN WS-JSON-REQUEST-LEN
+               NAME OF WS-OLL-EMB-MODEL  IS 'model'
+                       WS-OLL-EMB-PROMPT IS 'prompt'
+               ON EXCEPTION
+                   SET LLM-STAT-JSON-ERR TO TRUE
+                   MOVE 'LLM-EMBED: JSON GENERATE failed (Ollama)'
+                                     TO LLM-STAT-MESSAGE
+           END-JSON.
+
+
+       230-BUILD-OPENAI-EMBED-REQUEST.
+           INITIALIZE WS-OPENAI-EMBED-REQUEST
+           MOVE LLM-MODEL            TO WS-OAI-EMB-MODEL
+           MOVE LLM-EMB-INPUT-TEXT   TO WS-OAI-EMB-INPUT
+
+           INITIALIZE WS-JSON-REQUEST
+           JSON GENERATE WS-JSON-REQUEST
+               FROM WS-OPENAI-EMBED-REQUEST
+               COUNT IN WS-JSON-REQUEST-LEN
+               NAME OF WS-OAI-EMB-MODEL IS 'model'
+                       WS-OAI-EMB-INPUT IS 'input'
+               ON EXCEPTION
+                   SET LLM-STAT-JSON-ERR TO TRUE
+                   MOVE 'LLM-EMBED: JSON GENERATE failed (OpenAI)'
+                                     TO LLM-STAT-MESSAGE
+           END-JSON.
+
+
+       300-CALL-CURL.
+           INITIALIZE WS-ERR-MSG
+           INITIALIZE WS-RSP-CONTENT
+
+           CALL 'cob_curl_post' USING
+               BY REFERENCE WS-CALL-URL
+               BY REFERENCE LLM-API-KEY
+               BY REFERENCE WS-JSON-REQUEST
+               BY REFERENCE WS-RSP-CONTENT
+               BY REFERENCE WS-RESPONSE-LEN
+               BY REFERENCE WS-HTTP-STATUS
+               BY VALUE     LLM-TIMEOUT-SECS
+               BY REFERENCE WS-ERR-MSG
+               BY VALUE     'N'
+               BY REFERENCE LLM-PROVIDER
+               RETURNING WS-CURL-RC
+
+           MOVE WS-HTTP-STATUS           TO LLM-EMB-RSP-STATUS
+
+           EVALUATE WS-CURL-RC
+               WHEN 0
+                   CONTINUE
+               WHEN 3
+                   SET LLM-STAT-TIMEOUT  TO TRUE
+                   MOVE WS-ERR-MSG       TO LLM-STAT-MESSAGE
+                   GOBACK
+               WHEN OTHER
+                   SET LLM-STAT-CURL-ERR TO TRUE
+                   MOVE WS-ERR-MSG       TO LLM-STAT-MESSAGE
+                   GOBACK
+           END-EVALUATE
+
+           IF NOT LLM-EMB-RSP-OK
+               EVALUATE LLM-EMB-RSP-STATUS
+                   WHEN 401
+                       SET LLM-STAT-UNAUTH       TO TRUE
+                   WHEN 429
+                       SET LLM-STAT-RATE-LIMITED TO TRUE
+                   WHEN 500 THRU 599
+                       SET LLM-STAT-PROVIDER-ERR TO TRUE
+                   WHEN OTHER
+                       SET LLM-STAT-CURL-ERR     TO TRUE
+               END-EVALUATE
+               MOVE WS-ERR-MSG           TO LLM-STAT-MESSAGE
+           END-IF.
+
+
+       400-PARSE-RESPONSE.
+           EVALUATE TRUE
+               WHEN LLM-PROVIDER-OLLAMA
+                   PERFORM 410-PARSE-OLLAMA-EMBED-RESPONSE
+               WHEN LLM-PROVIDER-OPENAI
+               WHEN LLM-PROVIDER-OPENAI-COMPAT
+               WHEN LLM-PROVIDER-AZURE-OPENAI
+                   PERFORM 430-PARSE-OPENAI-EMBED-RESPONSE
+           END-EVALUATE
+           MOVE LLM-MODEL                TO LLM-EMB-MODEL.
+
+
+       410-PARSE-OLLAMA-EMBED-RESPONSE.
+           INITIALIZE WS-OLLAMA-EMBED-RESPONSE
+           JSON PARSE WS-RSP-CONTENT
+               INTO WS-OLLAMA-EMBED-RESPONSE
+               ON EXCEPTION
+                   SET LLM-STAT-JSON-ERR TO TRUE
+                   MOVE 'LLM-EMBED: JSON PARSE failed (Ollama)'
+                                         TO LLM-STAT-MESSAGE
+                   GOBACK
+           END-JSON
+
+           IF WS-OLL-EMB-VEC-COUNT > 4096
+               MOVE 4096                 TO WS-OLL-EMB-VEC-COUNT
+           END-IF
+           MOVE 0                        TO LLM-EMB-DIMENSION-COUNT
+           PERFORM VARYING WS-VEC-IDX FROM 1 BY 1
+               UNTIL WS-VEC-IDX > WS-OLL-EMB-VEC-COUNT
+               MOVE WS-OLL-EMB-VECTOR(WS-VEC-IDX)
+                                     TO LLM-EMB-VECTOR(WS-VEC-IDX)
+               ADD 1                     TO LLM-EMB-DIMENSION-COUNT
+           END-PERFORM.
+
+
+       430-PARSE-OPENAI-EMBED-RESPONSE.
+           INITIALIZE WS-OPENAI-EMBED-RESPONSE
+           JSON PARSE WS-RSP-CONTENT
+               INTO WS-OPENAI-EMBED-RESPONSE
+               ON EXCEPTION
+                   SET LLM-STAT-JSON-ERR TO TRUE
+                   MOVE 'LLM-EMBED: JSON PARSE failed (OpenAI)'
+                                         TO LLM-STAT-MESSAGE
+                   GOBACK
+           END-JSON
+
+           IF WS-OAI-EMB-VEC-COUNT(1) > 4096
+               MOVE 4096                 TO WS-OAI-EMB-VEC-COUNT(1)
+           END-IF
+           MOVE 0                        TO LLM-EMB-DIMENSION-COUNT
+           PERFORM VARYING WS-VEC-IDX FROM 1 BY 1
+               UNTIL WS-VEC-IDX > WS-OAI-EMB-VEC-COUNT(1)
+               MOVE WS-OAI-EMB-VECTOR(1, WS-VEC-IDX)
+                                     TO LLM-EMB-VECTOR(WS-VEC-IDX)
+               ADD 1                     TO LLM-EMB-DIMENSION-COUNT
+           END-PERFORM
+           MOVE WS-OAI-EMB-PROMPT-TOKENS TO LLM-EMB-TOKENS-IN.
