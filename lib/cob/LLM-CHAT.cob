@@ -12,40 +12,204 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT MOCK-FIXTURE ASSIGN TO LLM-MOCK-FIXTURE-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MOCK-FILE-STATUS.
+
+           SELECT CACHE-FILE ASSIGN TO WS-CACHE-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CACHE-FILE-STATUS.
+
+           SELECT TRACE-LOG ASSIGN TO WS-TRACE-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRACE-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-LOG.
+       COPY 'LLM-AUDIT-RECORD.cpy'.
+
+       FD  MOCK-FIXTURE.
+       01 MOCK-FIXTURE-LINE         PIC X(4096).
+
+       FD  CACHE-FILE.
+       COPY 'LLM-CACHE-RECORD.cpy'.
+
+       FD  TRACE-LOG.
+       01 TRACE-LOG-LINE            PIC X(65536).
+
        WORKING-STORAGE SECTION.
 
+      *> ---- audit trail (one line per LLM-CHAT call) -----------------
+       01 WS-AUDIT-FILENAME         PIC X(256).
+       01 WS-AUDIT-FILE-STATUS      PIC X(2).
+       01 WS-AUDIT-DATE             PIC 9(8).
+       01 WS-AUDIT-TIME             PIC 9(8).
+       01 WS-AUDIT-TIMESTAMP.
+           05 WS-AUD-TS-DATE        PIC 9(8).
+           05 FILLER                PIC X(1) VALUE '-'.
+           05 WS-AUD-TS-TIME        PIC 9(8).
+
+      *> ---- debug trace (raw request/response, LLM-DEBUG-ENABLED) ----
+       01 WS-TRACE-FILENAME         PIC X(256).
+       01 WS-TRACE-FILE-STATUS      PIC X(2).
+
       *> ---- curl shim interface ------------------------------------
        01 WS-CURL-RC                PIC S9(4) COMP.
        01 WS-HTTP-STATUS            PIC S9(9) COMP.
        01 WS-RESPONSE-LEN           PIC S9(9) COMP.
        01 WS-ERR-MSG                PIC X(256).
+      *> Effective per-call timeout: LLM-REQ-TIMEOUT-OVERRIDE-SECS when
+      *> the caller set one, otherwise whichever of LLM-TIMEOUT-SECS /
+      *> LLM-FB-TIMEOUT-SECS is active (set by 306-CALL-LIVE-CURL).
+       01 WS-EFFECTIVE-TIMEOUT-SECS PIC 9(4) VALUE 0.
+
+      *> ---- mock/dry-run mode ----------------------------------------
+       01 WS-MOCK-FILE-STATUS       PIC X(2).
+       01 WS-MOCK-EOF-FLAG          PIC X(1) VALUE 'N'.
+         88 WS-MOCK-EOF                 VALUE 'Y'.
+       01 WS-MOCK-CONTENT-PTR       PIC 9(9) COMP.
+
+      *> ---- response cache --------------------------------------------
+      *> Keyed on a hand-rolled hash of the built request body (no
+      *> cryptographic hash intrinsic is available in this shop's
+      *> COBOL runtime), one file per key under LLM_CACHE_DIR (default
+      *> LLM-CACHE). Entries older than LLM-CACHE-TTL-SECS are treated
+      *> as a miss and overwritten.
+       01 WS-CACHE-DIR              PIC X(200).
+       01 WS-CACHE-FILENAME         PIC X(256).
+       01 WS-CACHE-FILE-STATUS      PIC X(2).
+       01 WS-CACHE-HIT-FLAG         PIC X(1) VALUE 'N'.
+         88 WS-CACHE-HIT               VALUE 'Y'.
+       01 WS-CACHE-HASH             PIC 9(9) COMP.
+       01 WS-CACHE-HASH-DISPLAY     PIC 9(9).
+       01 WS-HASH-IDX               PIC 9(9) COMP.
+       01 WS-HASH-CHAR-VAL          PIC 9(9) COMP.
+       01 WS-HASH-WORK              PIC 9(18) COMP.
+       01 WS-CACHE-NOW-DATE         PIC 9(8).
+       01 WS-CACHE-NOW-TIME         PIC 9(8).
+       01 WS-CACHE-NOW-TIME-R REDEFINES WS-CACHE-NOW-TIME.
+           05 WS-CACHE-NOW-HH       PIC 9(2).
+           05 WS-CACHE-NOW-MM       PIC 9(2).
+           05 WS-CACHE-NOW-SS       PIC 9(2).
+           05 WS-CACHE-NOW-CC       PIC 9(2).
+       01 WS-CACHE-THEN-TIME-R.
+           05 WS-CACHE-THEN-HH      PIC 9(2).
+           05 WS-CACHE-THEN-MM      PIC 9(2).
+           05 WS-CACHE-THEN-SS      PIC 9(2).
+           05 WS-CACHE-THEN-CC      PIC 9(2).
+       01 WS-CACHE-NOW-JULIAN       PIC 9(7) COMP.
+       01 WS-CACHE-NOW-SECS         PIC 9(9) COMP.
+       01 WS-CACHE-THEN-JULIAN      PIC 9(7) COMP.
+       01 WS-CACHE-THEN-SECS        PIC 9(9) COMP.
+       01 WS-CACHE-AGE-SECS         PIC S9(10) COMP.
 
       *> ---- JSON working storage -----------------------------------
       *> Intermediate buffer for JSON request body passed to C shim
-       01 WS-JSON-REQUEST           PIC X(8192).
+       01 WS-JSON-REQUEST           PIC X(65536).
        01 WS-JSON-REQUEST-LEN       PIC 9(6) COMP.
 
       *> ---- Ollama request structure -------------------------------
        01 WS-OLLAMA-REQUEST.
          05 WS-OLL-MODEL            PIC X(128).
          05 WS-OLL-STREAM           PIC X(5).
+         05 WS-OLL-FORMAT           PIC X(4).
          05 WS-OLL-OPTIONS.
            10 WS-OLL-TEMPERATURE    PIC 9V9999.
-         05 WS-OLL-MESSAGES         OCCURS 50 TIMES
+           10 WS-OLL-TOP-P          PIC 9V9999.
+           10 WS-OLL-TOP-K          PIC 9(4).
+           10 WS-OLL-NUM-CTX        PIC 9(6).
+           10 WS-OLL-STOP           OCCURS 4 TIMES
+                                    INDEXED BY WS-OLL-STOP-IDX
+                                    PIC X(32).
+         05 WS-OLL-MESSAGES         OCCURS 500 TIMES
                                     INDEXED BY WS-OLL-MSG-IDX.
            10 WS-OLL-MSG-ROLE       PIC X(16).
-           10 WS-OLL-MSG-CONTENT    PIC X(4096).
+           10 WS-OLL-MSG-CONTENT    PIC X(32768).
+         05 WS-OLL-TOOLS            OCCURS 10 TIMES
+                                    INDEXED BY WS-OLL-TOOL-IDX.
+           10 WS-OLL-TOOL-TYPE            PIC X(8) VALUE 'function'.
+           10 WS-OLL-TOOL-FUNCTION.
+             15 WS-OLL-TOOL-NAME          PIC X(64).
+             15 WS-OLL-TOOL-DESCRIPTION   PIC X(256).
+             15 WS-OLL-TOOL-PARAMETERS    PIC X(4096).
 
       *> ---- Claude request structure ------------------------------
        01 WS-CLAUDE-REQUEST.
          05 WS-CLD-MODEL            PIC X(128).
          05 WS-CLD-MAX-TOKENS       PIC 9(6).
          05 WS-CLD-TEMPERATURE      PIC 9V9999.
-         05 WS-CLD-MESSAGES         OCCURS 50 TIMES
+         05 WS-CLD-TOP-P            PIC 9V9999.
+         05 WS-CLD-TOP-K            PIC 9(4).
+         05 WS-CLD-STOP-SEQUENCES   OCCURS 4 TIMES
+                                    INDEXED BY WS-CLD-STOP-IDX
+                                    PIC X(32).
+         05 WS-CLD-STREAM           PIC X(5).
+         05 WS-CLD-SYSTEM           PIC X(32768).
+         05 WS-CLD-MESSAGES         OCCURS 500 TIMES
                                     INDEXED BY WS-CLD-MSG-IDX.
            10 WS-CLD-MSG-ROLE       PIC X(16).
-           10 WS-CLD-MSG-CONTENT    PIC X(4096).
+      *> Content is always the array shape Claude's API accepts (a
+      *> plain string is only a shorthand for a one-part text array),
+      *> so an image part can be added ahead of the text part without
+      *> needing two differently-shaped messages.
+           10 WS-CLD-MSG-CONTENT    OCCURS 2 TIMES
+                                    INDEXED BY WS-CLD-PART-IDX.
+             15 WS-CLD-PART-TYPE      PIC X(16).
+               88 WS-CLD-PART-TEXT        VALUE 'text'.
+               88 WS-CLD-PART-IMAGE       VALUE 'image'.
+               88 WS-CLD-PART-TOOL-RESULT VALUE 'tool_result'.
+             15 WS-CLD-PART-TEXT-VALUE PIC X(32768).
+      *> Set only on a tool_result part - the LLM-RSP-TOOL-CALL-ID a
+      *> prior assistant turn's tool call is being answered, so Claude
+      *> can correlate the result back to that call.
+             15 WS-CLD-PART-TOOL-USE-ID PIC X(64).
+             15 WS-CLD-PART-SOURCE.
+               20 WS-CLD-PART-SRC-TYPE   PIC X(8).
+               20 WS-CLD-PART-MEDIA-TYPE PIC X(32).
+               20 WS-CLD-PART-DATA       PIC X(200000).
+         05 WS-CLD-TOOLS            OCCURS 10 TIMES
+                                    INDEXED BY WS-CLD-TOOL-IDX.
+           10 WS-CLD-TOOL-NAME            PIC X(64).
+           10 WS-CLD-TOOL-DESCRIPTION     PIC X(256).
+           10 WS-CLD-TOOL-INPUT-SCHEMA    PIC X(4096).
+
+      *> ---- OpenAI request structure --------------------------------
+       01 WS-OPENAI-REQUEST.
+         05 WS-OAI-MODEL            PIC X(128).
+         05 WS-OAI-MAX-TOKENS       PIC 9(6).
+         05 WS-OAI-TEMPERATURE      PIC 9V9999.
+         05 WS-OAI-TOP-P            PIC 9V9999.
+         05 WS-OAI-PRESENCE-PENALTY PIC S9V9999.
+         05 WS-OAI-FREQUENCY-PENALTY PIC S9V9999.
+         05 WS-OAI-STOP             OCCURS 4 TIMES
+                                    INDEXED BY WS-OAI-STOP-IDX
+                                    PIC X(32).
+         05 WS-OAI-STREAM           PIC X(5).
+         05 WS-OAI-RESPONSE-FORMAT.
+           10 WS-OAI-FORMAT-TYPE    PIC X(11).
+         05 WS-OAI-MESSAGES         OCCURS 500 TIMES
+                                    INDEXED BY WS-OAI-MSG-IDX.
+           10 WS-OAI-MSG-ROLE       PIC X(16).
+           10 WS-OAI-MSG-CONTENT    PIC X(32768).
+      *> Required by OpenAI on a "tool" role message so it can match
+      *> the result back to the assistant turn's tool call; blank on
+      *> every other role.
+           10 WS-OAI-MSG-TOOL-CALL-ID PIC X(64).
+         05 WS-OAI-TOOLS            OCCURS 10 TIMES
+                                    INDEXED BY WS-OAI-TOOL-IDX.
+           10 WS-OAI-TOOL-TYPE            PIC X(8) VALUE 'function'.
+           10 WS-OAI-TOOL-FUNCTION.
+             15 WS-OAI-TOOL-NAME          PIC X(64).
+             15 WS-OAI-TOOL-DESCRIPTION   PIC X(256).
+             15 WS-OAI-TOOL-PARAMETERS    PIC X(4096).
 
       *> ---- Response parse structure ------------------------------
        01 WS-OLLAMA-RESPONSE.
@@ -54,6 +218,11 @@
          05 WS-OLL-RSP-MESSAGE.
            10 WS-OLL-RSP-ROLE       PIC X(16).
            10 WS-OLL-RSP-CONTENT    PIC X(32768).
+           10 WS-OLL-RSP-TOOL-CALLS OCCURS 1 TIMES
+                                    INDEXED BY WS-OLL-TC-IDX.
+             15 WS-OLL-TC-FUNCTION.
+               20 WS-OLL-TC-NAME    PIC X(64).
+               20 WS-OLL-TC-ARGS    PIC X(4096).
          05 WS-OLL-RSP-DONE-REASON  PIC X(32).
          05 WS-OLL-PROMPT-TOKENS    PIC 9(9).
          05 WS-OLL-COMPLETION-TOKENS PIC 9(9).
@@ -62,26 +231,102 @@
          05 WS-CLD-RSP-ID           PIC X(64).
          05 WS-CLD-RSP-MODEL        PIC X(128).
          05 WS-CLD-RSP-STOP-REASON  PIC X(32).
-         05 WS-CLD-RSP-CONTENT      OCCURS 1 TIMES
+         05 WS-CLD-RSP-CONTENT      OCCURS 20 TIMES
                                     INDEXED BY WS-CLD-RSP-IDX.
            10 WS-CLD-RSP-TYPE       PIC X(16).
+             88 WS-CLD-RSP-TYPE-TEXT    VALUE 'text'.
+             88 WS-CLD-RSP-TYPE-TOOL-USE VALUE 'tool_use'.
            10 WS-CLD-RSP-TEXT       PIC X(32768).
+           10 WS-CLD-RSP-TOOL-ID    PIC X(64).
+           10 WS-CLD-RSP-TOOL-NAME  PIC X(64).
+           10 WS-CLD-RSP-TOOL-INPUT PIC X(4096).
          05 WS-CLD-USAGE.
            10 WS-CLD-INPUT-TOKENS   PIC 9(9).
            10 WS-CLD-OUTPUT-TOKENS  PIC 9(9).
 
+       01 WS-OPENAI-RESPONSE.
+         05 WS-OAI-RSP-ID           PIC X(64).
+         05 WS-OAI-RSP-MODEL        PIC X(128).
+         05 WS-OAI-RSP-CHOICES      OCCURS 1 TIMES
+                                    INDEXED BY WS-OAI-CHOICE-IDX.
+           10 WS-OAI-RSP-MESSAGE.
+             15 WS-OAI-RSP-ROLE     PIC X(16).
+             15 WS-OAI-RSP-CONTENT  PIC X(32768).
+             15 WS-OAI-RSP-TOOL-CALLS OCCURS 1 TIMES
+                                    INDEXED BY WS-OAI-TC-IDX.
+               20 WS-OAI-TC-ID       PIC X(64).
+               20 WS-OAI-TC-FUNCTION.
+                 25 WS-OAI-TC-NAME   PIC X(64).
+                 25 WS-OAI-TC-ARGS   PIC X(4096).
+           10 WS-OAI-RSP-FINISH-REASON PIC X(32).
+         05 WS-OAI-USAGE.
+           10 WS-OAI-PROMPT-TOKENS     PIC 9(9).
+           10 WS-OAI-COMPLETION-TOKENS PIC 9(9).
+
       *> ---- loop index --------------------------------------------
        01 WS-MSG-IDX                PIC 9(3) COMP.
+       01 WS-CLD-MSG-OUT-IDX        PIC 9(3) COMP.
+       01 WS-TOOL-IDX                PIC 9(2) COMP.
+       01 WS-STOP-IDX                PIC 9(1) COMP.
+       01 WS-CLD-SYSTEM-PTR         PIC 9(9) COMP.
+
+      *> ---- rate-limit retry/backoff ---------------------------------
+       01 WS-RETRY-COUNT            PIC 9(2) COMP.
+       01 WS-RETRY-DELAY            PIC 9(4) COMP.
+
+      *> ---- Claude multi-block content assembly -----------------------
+       01 WS-CLD-CONTENT-PTR        PIC 9(9) COMP.
+
+      *> ---- effective call URL (Azure needs deployment/api-version
+      *> folded into the path, everyone else just uses LLM-ENDPOINT-URL)
+       01 WS-CALL-URL               PIC X(320).
+
+      *> ---- PII scrub -------------------------------------------------
+       01 WS-SCRUB-LEN              PIC 9(4) COMP.
+       01 WS-SCRUB-POS              PIC 9(4) COMP.
+       01 WS-SCRUB-RUN-START        PIC 9(4) COMP.
+       01 WS-SCRUB-RUN-LEN          PIC 9(4) COMP.
+       01 WS-SCRUB-CHAR             PIC X(1).
+
+      *> ---- config-driven failover -------------------------------
+       01 WS-FAILOVER-FLAG          PIC X(1) VALUE 'N'.
+         88 WS-FAILED-OVER              VALUE 'Y'.
+
+      *> ---- client-side rate limiting (LLM-RATE-LIMIT-PER-MIN) --------
+      *> A simple token bucket: WS-RATE-TOKENS refills at
+      *> LLM-RATE-LIMIT-PER-MIN tokens per 60 seconds, up to that same
+      *> ceiling, and one token is spent per live call. These fields
+      *> are ordinary WORKING-STORAGE, so (this program not being
+      *> INITIAL) the bucket survives across the many LLM-CHAT calls a
+      *> batch driver makes within one run.
+       01 WS-RATE-INITIALIZED       PIC X(1) VALUE 'N'.
+         88 WS-RATE-INIT-DONE           VALUE 'Y'.
+       01 WS-RATE-TOKENS            PIC S9(9) COMP VALUE 0.
+       01 WS-RATE-LAST-JULIAN       PIC 9(7) COMP.
+       01 WS-RATE-LAST-SECS         PIC 9(9) COMP.
+       01 WS-RATE-NOW-DATE          PIC 9(8).
+       01 WS-RATE-NOW-TIME          PIC 9(8).
+       01 WS-RATE-NOW-TIME-R REDEFINES WS-RATE-NOW-TIME.
+           05 WS-RATE-NOW-HH        PIC 9(2).
+           05 WS-RATE-NOW-MM        PIC 9(2).
+           05 WS-RATE-NOW-SS        PIC 9(2).
+           05 WS-RATE-NOW-CC        PIC 9(2).
+       01 WS-RATE-NOW-JULIAN        PIC 9(7) COMP.
+       01 WS-RATE-NOW-SECS          PIC 9(9) COMP.
+       01 WS-RATE-ELAPSED-SECS      PIC S9(9) COMP.
+       01 WS-RATE-WAIT-SECS         PIC 9(9) COMP.
 
        LINKAGE SECTION.
 
        COPY 'LLM-CONFIG.cpy'.
+       COPY 'LLM-CONFIG-FALLBACK.cpy'.
        COPY 'LLM-REQUEST.cpy'.
        COPY 'LLM-RESPONSE.cpy'.
        COPY 'LLM-STATUS.cpy'.
 
 
        PROCEDURE DIVISION USING LLM-CONFIG
+                                LLM-FALLBACK-CONFIG
                                 LLM-REQUEST
                                 LLM-RESPONSE
                                 LLM-STATUS.
@@ -89,19 +334,72 @@
        000-MAIN.
            INITIALIZE LLM-STATUS
            INITIALIZE LLM-RESPONSE
+           MOVE 'N' TO WS-FAILOVER-FLAG
+           MOVE 'N' TO WS-CACHE-HIT-FLAG
+           PERFORM 005-CONVERT-REQUEST-EBCDIC
            PERFORM 100-VALIDATE-REQUEST
            IF LLM-STAT-OK
                PERFORM 200-BUILD-REQUEST
            END-IF
-           IF LLM-STAT-OK
+           IF LLM-STAT-OK AND LLM-REQ-CACHE-ENABLED
+               PERFORM 250-CHECK-CACHE
+           END-IF
+           IF LLM-STAT-OK AND NOT WS-CACHE-HIT
                PERFORM 300-CALL-CURL
            END-IF
-           IF LLM-STAT-OK
+           IF LLM-STAT-OK AND NOT WS-CACHE-HIT AND LLM-RSP-RATE-LIMIT
+               PERFORM 310-RETRY-ON-RATE-LIMIT
+           END-IF
+           IF NOT LLM-STAT-OK AND NOT WS-CACHE-HIT
+               PERFORM 320-FAILOVER-TO-FALLBACK
+           END-IF
+           IF LLM-STAT-OK AND NOT WS-CACHE-HIT
                PERFORM 400-PARSE-RESPONSE
            END-IF
+           IF LLM-STAT-OK AND LLM-REQ-CACHE-ENABLED AND NOT WS-CACHE-HIT
+               PERFORM 460-STORE-CACHE
+           END-IF
+           PERFORM 500-WRITE-AUDIT-LOG
+           PERFORM 510-CONVERT-RESPONSE-EBCDIC
            GOBACK.
 
 
+      *> LLM-EBCDIC-CONVERSION-ENABLED tells this module the caller's
+      *> own working storage - and so LLM-REQ-MSG-CONTENT as handed to
+      *> us - is EBCDIC, not ASCII. Every provider speaks JSON over
+      *> HTTP in ASCII/UTF-8, so message text is translated to ASCII
+      *> here, at the point it enters the module, before validation,
+      *> PII scrubbing or JSON GENERATE ever look at a single byte of
+      *> it. 510-CONVERT-RESPONSE-EBCDIC undoes this at the point a
+      *> reply leaves the module. Only space, A-Z, a-z, 0-9 and the
+      *> punctuation marks common to every EBCDIC code page variant
+      *> (CP037/CP500/CP1047 agree on these) are translated; anything
+      *> else passes through untouched rather than risk a silently
+      *> wrong byte for a code page this shop doesn't run.
+       005-CONVERT-REQUEST-EBCDIC.
+           IF LLM-EBCDIC-CONVERSION-ENABLED
+               PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+                   UNTIL WS-MSG-IDX > LLM-REQ-MSG-COUNT
+                   PERFORM 006-CONVERT-MSG-TO-ASCII
+               END-PERFORM
+           END-IF.
+
+
+       006-CONVERT-MSG-TO-ASCII.
+           INSPECT LLM-REQ-MSG-CONTENT(WS-MSG-IDX) CONVERTING
+               X"F0F1F2F3F4F5F6F7F8F9"
+               TO "0123456789"
+           INSPECT LLM-REQ-MSG-CONTENT(WS-MSG-IDX) CONVERTING
+               X"C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E9"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           INSPECT LLM-REQ-MSG-CONTENT(WS-MSG-IDX) CONVERTING
+               X"818283848586878889919293949596979899A2A3A4A5A6A7A8A9"
+               TO "abcdefghijklmnopqrstuvwxyz"
+           INSPECT LLM-REQ-MSG-CONTENT(WS-MSG-IDX) CONVERTING
+               X"404B6B7D7F5A6F7A5E60"
+               TO " .,'""!?:;-".
+
+
        100-VALIDATE-REQUEST.
            IF LLM-REQ-MSG-COUNT = 0
                SET LLM-STAT-CONFIG-ERR   TO TRUE
@@ -110,9 +408,9 @@
                GOBACK
            END-IF
 
-           IF LLM-REQ-MSG-COUNT > 50
+           IF LLM-REQ-MSG-COUNT > 500
                SET LLM-STAT-CONFIG-ERR   TO TRUE
-               MOVE 'LLM-CHAT: message count exceeds maximum (50)'
+               MOVE 'LLM-CHAT: message count exceeds maximum (500)'
                                          TO LLM-STAT-MESSAGE
                GOBACK
            END-IF
@@ -131,15 +429,84 @@
                                              TO LLM-STAT-MESSAGE
                    GOBACK
                END-IF
+
+      *> A message that fills its content field right to the last
+      *> character almost certainly got truncated by whatever moved
+      *> it in from a longer source document - same heuristic
+      *> 440-CHECK-TRUNCATION already uses on the way out.
+               IF FUNCTION LENGTH(FUNCTION TRIM(
+                       LLM-REQ-MSG-CONTENT(WS-MSG-IDX) TRAILING))
+                       >= LENGTH OF LLM-REQ-MSG-CONTENT(WS-MSG-IDX)
+                   SET LLM-STAT-CONTENT-OVERFLOW TO TRUE
+                   MOVE 'LLM-CHAT: message content may be truncated'
+                                             TO LLM-STAT-MESSAGE
+                   GOBACK
+               END-IF
+           END-PERFORM
+
+      *> On-prem OLLAMA never leaves the building, so it's the one
+      *> provider allowed to skip the scrub.
+           IF NOT LLM-PROVIDER-OLLAMA
+               PERFORM 110-SCRUB-PII
+           END-IF.
+
+
+      *> Masks obvious account numbers/SSNs/card numbers in every
+      *> message's content before it goes anywhere near an external
+      *> provider. Heuristic, not a full regex: any run of 9-19
+      *> consecutive digits (covers unformatted SSNs and most card
+      *> numbers) is replaced with X's. Dash/space-formatted numbers
+      *> would need a further pass, not attempted here.
+       110-SCRUB-PII.
+           PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+               UNTIL WS-MSG-IDX > LLM-REQ-MSG-COUNT
+               PERFORM 120-SCRUB-DIGIT-RUNS
            END-PERFORM.
 
 
+       120-SCRUB-DIGIT-RUNS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                   LLM-REQ-MSG-CONTENT(WS-MSG-IDX) TRAILING))
+                                         TO WS-SCRUB-LEN
+           MOVE 0                       TO WS-SCRUB-RUN-LEN
+           MOVE 1                       TO WS-SCRUB-RUN-START
+
+           PERFORM VARYING WS-SCRUB-POS FROM 1 BY 1
+               UNTIL WS-SCRUB-POS > WS-SCRUB-LEN
+               MOVE LLM-REQ-MSG-CONTENT(WS-MSG-IDX)(WS-SCRUB-POS:1)
+                                         TO WS-SCRUB-CHAR
+               IF WS-SCRUB-CHAR >= '0' AND WS-SCRUB-CHAR <= '9'
+                   IF WS-SCRUB-RUN-LEN = 0
+                       MOVE WS-SCRUB-POS TO WS-SCRUB-RUN-START
+                   END-IF
+                   ADD 1 TO WS-SCRUB-RUN-LEN
+               ELSE
+                   PERFORM 130-MASK-RUN-IF-SENSITIVE
+                   MOVE 0 TO WS-SCRUB-RUN-LEN
+               END-IF
+           END-PERFORM
+           PERFORM 130-MASK-RUN-IF-SENSITIVE.
+
+
+       130-MASK-RUN-IF-SENSITIVE.
+           IF WS-SCRUB-RUN-LEN >= 9 AND WS-SCRUB-RUN-LEN <= 19
+               MOVE ALL 'X' TO LLM-REQ-MSG-CONTENT(WS-MSG-IDX)
+                                (WS-SCRUB-RUN-START:WS-SCRUB-RUN-LEN)
+           END-IF.
+
+
        200-BUILD-REQUEST.
+           MOVE LLM-ENDPOINT-URL     TO WS-CALL-URL
            EVALUATE TRUE
                WHEN LLM-PROVIDER-OLLAMA
                    PERFORM 210-BUILD-OLLAMA-REQUEST
                WHEN LLM-PROVIDER-CLAUDE
                    PERFORM 220-BUILD-CLAUDE-REQUEST
+               WHEN LLM-PROVIDER-OPENAI
+               WHEN LLM-PROVIDER-OPENAI-COMPAT
+                   PERFORM 230-BUILD-OPENAI-REQUEST
+               WHEN LLM-PROVIDER-AZURE-OPENAI
+                   PERFORM 240-BUILD-AZURE-REQUEST
                WHEN OTHER
                    SET LLM-STAT-CONFIG-ERR  TO TRUE
                    MOVE 'LLM-CHAT: unsupported provider'
@@ -152,7 +519,24 @@
            INITIALIZE WS-OLLAMA-REQUEST
            MOVE LLM-MODEL            TO WS-OLL-MODEL
            MOVE LLM-REQ-TEMPERATURE  TO WS-OLL-TEMPERATURE
-           MOVE 'false'              TO WS-OLL-STREAM
+           MOVE LLM-REQ-TOP-P        TO WS-OLL-TOP-P
+           MOVE LLM-REQ-TOP-K        TO WS-OLL-TOP-K
+           MOVE LLM-REQ-NUM-CTX      TO WS-OLL-NUM-CTX
+           PERFORM VARYING WS-STOP-IDX FROM 1 BY 1
+               UNTIL WS-STOP-IDX > LLM-REQ-STOP-COUNT
+               MOVE LLM-REQ-STOP-SEQUENCES(WS-STOP-IDX)
+                                     TO WS-OLL-STOP(WS-STOP-IDX)
+           END-PERFORM
+           IF LLM-REQ-STREAMING
+               MOVE 'true'           TO WS-OLL-STREAM
+           ELSE
+               MOVE 'false'          TO WS-OLL-STREAM
+           END-IF
+           IF LLM-REQ-FORMAT-JSON
+               MOVE 'json'           TO WS-OLL-FORMAT
+           ELSE
+               MOVE SPACES           TO WS-OLL-FORMAT
+           END-IF
 
            PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
                UNTIL WS-MSG-IDX > LLM-REQ-MSG-COUNT
@@ -162,6 +546,16 @@
                                      TO WS-OLL-MSG-CONTENT(WS-MSG-IDX)
            END-PERFORM
 
+           PERFORM VARYING WS-TOOL-IDX FROM 1 BY 1
+               UNTIL WS-TOOL-IDX > LLM-REQ-TOOL-COUNT
+               MOVE LLM-REQ-TOOL-NAME(WS-TOOL-IDX)
+                                 TO WS-OLL-TOOL-NAME(WS-TOOL-IDX)
+               MOVE LLM-REQ-TOOL-DESCRIPTION(WS-TOOL-IDX)
+                                 TO WS-OLL-TOOL-DESCRIPTION(WS-TOOL-IDX)
+               MOVE LLM-REQ-TOOL-PARAMS-JSON(WS-TOOL-IDX)
+                                 TO WS-OLL-TOOL-PARAMETERS(WS-TOOL-IDX)
+           END-PERFORM
+
            INITIALIZE WS-JSON-REQUEST
 TODO       JSON GENERATE WS-JSON-REQUEST
                FROM WS-OLLAMA-REQUEST
@@ -179,13 +573,80 @@ TODO       JSON GENERATE WS-JSON-REQUEST
            MOVE LLM-MODEL            TO WS-CLD-MODEL
            MOVE LLM-REQ-MAX-TOKENS   TO WS-CLD-MAX-TOKENS
            MOVE LLM-REQ-TEMPERATURE  TO WS-CLD-TEMPERATURE
+           MOVE LLM-REQ-TOP-P        TO WS-CLD-TOP-P
+           MOVE LLM-REQ-TOP-K        TO WS-CLD-TOP-K
+           PERFORM VARYING WS-STOP-IDX FROM 1 BY 1
+               UNTIL WS-STOP-IDX > LLM-REQ-STOP-COUNT
+               MOVE LLM-REQ-STOP-SEQUENCES(WS-STOP-IDX)
+                                 TO WS-CLD-STOP-SEQUENCES(WS-STOP-IDX)
+           END-PERFORM
+           IF LLM-REQ-STREAMING
+               MOVE 'true'           TO WS-CLD-STREAM
+           ELSE
+               MOVE 'false'          TO WS-CLD-STREAM
+           END-IF
 
+           MOVE 1                    TO WS-CLD-SYSTEM-PTR
+           MOVE 0                    TO WS-CLD-MSG-OUT-IDX
            PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
                UNTIL WS-MSG-IDX > LLM-REQ-MSG-COUNT
-               MOVE LLM-REQ-MSG-ROLE(WS-MSG-IDX)
-                                     TO WS-CLD-MSG-ROLE(WS-MSG-IDX)
-               MOVE LLM-REQ-MSG-CONTENT(WS-MSG-IDX)
-                                     TO WS-CLD-MSG-CONTENT(WS-MSG-IDX)
+               IF LLM-ROLE-SYSTEM(WS-MSG-IDX)
+                   STRING FUNCTION TRIM(LLM-REQ-MSG-CONTENT(WS-MSG-IDX))
+                                             DELIMITED BY SIZE
+                       INTO WS-CLD-SYSTEM
+                       WITH POINTER WS-CLD-SYSTEM-PTR
+                   END-STRING
+               ELSE
+                   ADD 1 TO WS-CLD-MSG-OUT-IDX
+      *> Claude has no "tool" role - a tool result goes back as a
+      *> user-role message with a typed tool_result content block
+      *> naming the tool_use_id it answers, rather than the literal
+      *> role LLM-REQ-MSG-ROLE carries for OpenAI/Ollama's benefit.
+                   IF LLM-ROLE-TOOL(WS-MSG-IDX)
+                       MOVE 'user' TO
+                           WS-CLD-MSG-ROLE(WS-CLD-MSG-OUT-IDX)
+                       SET WS-CLD-PART-TOOL-RESULT
+                           (WS-CLD-MSG-OUT-IDX, 1) TO TRUE
+                       MOVE LLM-REQ-MSG-TOOL-CALL-ID(WS-MSG-IDX) TO
+                           WS-CLD-PART-TOOL-USE-ID
+                               (WS-CLD-MSG-OUT-IDX, 1)
+                       MOVE LLM-REQ-MSG-CONTENT(WS-MSG-IDX) TO
+                           WS-CLD-PART-TEXT-VALUE
+                               (WS-CLD-MSG-OUT-IDX, 1)
+                   ELSE
+                       MOVE LLM-REQ-MSG-ROLE(WS-MSG-IDX)
+                             TO WS-CLD-MSG-ROLE(WS-CLD-MSG-OUT-IDX)
+                       SET WS-CLD-PART-IDX TO 1
+                       IF LLM-REQ-MSG-IMAGE-DATA(WS-MSG-IDX)
+                                                       NOT = SPACES
+                           SET WS-CLD-PART-IMAGE
+                               (WS-CLD-MSG-OUT-IDX, 1) TO TRUE
+                           MOVE 'base64' TO
+                             WS-CLD-PART-SRC-TYPE(WS-CLD-MSG-OUT-IDX, 1)
+                           MOVE LLM-REQ-MSG-IMAGE-MIME-TYPE(WS-MSG-IDX)
+                               TO WS-CLD-PART-MEDIA-TYPE
+                                      (WS-CLD-MSG-OUT-IDX, 1)
+                           MOVE LLM-REQ-MSG-IMAGE-DATA(WS-MSG-IDX) TO
+                               WS-CLD-PART-DATA(WS-CLD-MSG-OUT-IDX, 1)
+                           SET WS-CLD-PART-IDX TO 2
+                       END-IF
+                       SET WS-CLD-PART-TEXT
+                           (WS-CLD-MSG-OUT-IDX, WS-CLD-PART-IDX) TO TRUE
+                       MOVE LLM-REQ-MSG-CONTENT(WS-MSG-IDX) TO
+                           WS-CLD-PART-TEXT-VALUE
+                               (WS-CLD-MSG-OUT-IDX, WS-CLD-PART-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-TOOL-IDX FROM 1 BY 1
+               UNTIL WS-TOOL-IDX > LLM-REQ-TOOL-COUNT
+               MOVE LLM-REQ-TOOL-NAME(WS-TOOL-IDX)
+                                 TO WS-CLD-TOOL-NAME(WS-TOOL-IDX)
+               MOVE LLM-REQ-TOOL-DESCRIPTION(WS-TOOL-IDX)
+                                 TO WS-CLD-TOOL-DESCRIPTION(WS-TOOL-IDX)
+               MOVE LLM-REQ-TOOL-PARAMS-JSON(WS-TOOL-IDX)
+                          TO WS-CLD-TOOL-INPUT-SCHEMA(WS-TOOL-IDX)
            END-PERFORM
 
            INITIALIZE WS-JSON-REQUEST
@@ -199,19 +660,203 @@ TODO       JSON GENERATE WS-JSON-REQUEST
            END-JSON.
 
 
+      *> TODO: we'll probably need NAME clauses with JSON GENERATE
+       230-BUILD-OPENAI-REQUEST.
+           INITIALIZE WS-OPENAI-REQUEST
+           MOVE LLM-MODEL            TO WS-OAI-MODEL
+           MOVE LLM-REQ-MAX-TOKENS   TO WS-OAI-MAX-TOKENS
+           MOVE LLM-REQ-TEMPERATURE  TO WS-OAI-TEMPERATURE
+           MOVE LLM-REQ-TOP-P        TO WS-OAI-TOP-P
+           MOVE LLM-REQ-PRESENCE-PENALTY  TO WS-OAI-PRESENCE-PENALTY
+           MOVE LLM-REQ-FREQUENCY-PENALTY TO WS-OAI-FREQUENCY-PENALTY
+           PERFORM VARYING WS-STOP-IDX FROM 1 BY 1
+               UNTIL WS-STOP-IDX > LLM-REQ-STOP-COUNT
+               MOVE LLM-REQ-STOP-SEQUENCES(WS-STOP-IDX)
+                                     TO WS-OAI-STOP(WS-STOP-IDX)
+           END-PERFORM
+           IF LLM-REQ-STREAMING
+               MOVE 'true'           TO WS-OAI-STREAM
+           ELSE
+               MOVE 'false'          TO WS-OAI-STREAM
+           END-IF
+           IF LLM-REQ-FORMAT-JSON
+               MOVE 'json_object'    TO WS-OAI-FORMAT-TYPE
+           ELSE
+               MOVE SPACES           TO WS-OAI-FORMAT-TYPE
+           END-IF
+
+           PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+               UNTIL WS-MSG-IDX > LLM-REQ-MSG-COUNT
+               MOVE LLM-REQ-MSG-ROLE(WS-MSG-IDX)
+                                     TO WS-OAI-MSG-ROLE(WS-MSG-IDX)
+               MOVE LLM-REQ-MSG-CONTENT(WS-MSG-IDX)
+                                     TO WS-OAI-MSG-CONTENT(WS-MSG-IDX)
+               IF LLM-ROLE-TOOL(WS-MSG-IDX)
+                   MOVE LLM-REQ-MSG-TOOL-CALL-ID(WS-MSG-IDX) TO
+                       WS-OAI-MSG-TOOL-CALL-ID(WS-MSG-IDX)
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-TOOL-IDX FROM 1 BY 1
+               UNTIL WS-TOOL-IDX > LLM-REQ-TOOL-COUNT
+               MOVE LLM-REQ-TOOL-NAME(WS-TOOL-IDX)
+                                 TO WS-OAI-TOOL-NAME(WS-TOOL-IDX)
+               MOVE LLM-REQ-TOOL-DESCRIPTION(WS-TOOL-IDX)
+                                 TO WS-OAI-TOOL-DESCRIPTION(WS-TOOL-IDX)
+               MOVE LLM-REQ-TOOL-PARAMS-JSON(WS-TOOL-IDX)
+                                 TO WS-OAI-TOOL-PARAMETERS(WS-TOOL-IDX)
+           END-PERFORM
+
+           INITIALIZE WS-JSON-REQUEST
+           JSON GENERATE WS-JSON-REQUEST
+               FROM WS-OPENAI-REQUEST
+               COUNT IN WS-JSON-REQUEST-LEN
+               ON EXCEPTION
+                   SET LLM-STAT-JSON-ERR TO TRUE
+                   MOVE 'LLM-CHAT: JSON GENERATE failed (OpenAI)'
+                                     TO LLM-STAT-MESSAGE
+           END-JSON.
+
+
+      *> Azure OpenAI takes the same chat-completion request body as
+      *> OPENAI, but the deployment name and api-version go in the
+      *> URL path/query string rather than a "model" field, and the
+      *> resource key goes in an api-key header rather than Bearer
+      *> auth - cob_curl_post is told the provider so it can pick the
+      *> right header style.
+       240-BUILD-AZURE-REQUEST.
+           PERFORM 230-BUILD-OPENAI-REQUEST
+           IF LLM-STAT-OK
+               STRING FUNCTION TRIM(LLM-ENDPOINT-URL) DELIMITED BY SIZE
+                      '/openai/deployments/'      DELIMITED BY SIZE
+                      FUNCTION TRIM(LLM-AZURE-DEPLOYMENT)
+                                                   DELIMITED BY SIZE
+                      '/chat/completions?api-version='
+                                                   DELIMITED BY SIZE
+                      FUNCTION TRIM(LLM-AZURE-API-VERSION)
+                                                   DELIMITED BY SIZE
+                      INTO WS-CALL-URL
+               END-STRING
+           END-IF.
+
+
+      *> Computes a hash of the built request body (no cryptographic
+      *> hash intrinsic is available in this shop's COBOL runtime) and
+      *> looks for a matching, non-expired cache entry - if found,
+      *> LLM-RESPONSE is
+      *> populated from it and 300-CALL-CURL/400-PARSE-RESPONSE are
+      *> skipped entirely for this call.
+       250-CHECK-CACHE.
+           PERFORM 251-COMPUTE-CACHE-KEY
+           OPEN INPUT CACHE-FILE
+           IF WS-CACHE-FILE-STATUS = '00'
+               READ CACHE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 254-EVALUATE-CACHE-ENTRY
+               END-READ
+               CLOSE CACHE-FILE
+           END-IF.
+
+       251-COMPUTE-CACHE-KEY.
+           MOVE 0 TO WS-HASH-WORK
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > WS-JSON-REQUEST-LEN
+               MOVE FUNCTION ORD(WS-JSON-REQUEST(WS-HASH-IDX:1))
+                                         TO WS-HASH-CHAR-VAL
+               COMPUTE WS-HASH-WORK =
+                   FUNCTION MOD(WS-HASH-WORK * 31 + WS-HASH-CHAR-VAL,
+                                999999937)
+           END-PERFORM
+           MOVE WS-HASH-WORK             TO WS-CACHE-HASH
+           MOVE WS-CACHE-HASH            TO WS-CACHE-HASH-DISPLAY
+           PERFORM 252-BUILD-CACHE-FILENAME.
+
+      *> Path is <LLM_CACHE_DIR>/llm-cache-<hash>.dat (LLM_CACHE_DIR
+      *> defaults to the current directory, same convention as
+      *> LLM_CONVERSATION_DIR).
+       252-BUILD-CACHE-FILENAME.
+           DISPLAY 'LLM_CACHE_DIR' UPON ENVIRONMENT-NAME
+           ACCEPT WS-CACHE-DIR FROM ENVIRONMENT-VALUE
+           IF WS-CACHE-DIR = SPACES
+               MOVE '.'                  TO WS-CACHE-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-CACHE-DIR) DELIMITED BY SIZE
+                  '/llm-cache-'          DELIMITED BY SIZE
+                  WS-CACHE-HASH-DISPLAY  DELIMITED BY SIZE
+                  '.dat'                 DELIMITED BY SIZE
+                  INTO WS-CACHE-FILENAME
+           END-STRING.
+
+      *> Treats a cache entry older than LLM-CACHE-TTL-SECS as a miss
+      *> so 460-STORE-CACHE overwrites it with a fresh response.
+       254-EVALUATE-CACHE-ENTRY.
+           ACCEPT WS-CACHE-NOW-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CACHE-NOW-TIME FROM TIME
+           COMPUTE WS-CACHE-NOW-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-CACHE-NOW-DATE)
+           COMPUTE WS-CACHE-NOW-SECS =
+               WS-CACHE-NOW-HH * 3600 + WS-CACHE-NOW-MM * 60
+                                       + WS-CACHE-NOW-SS
+           COMPUTE WS-CACHE-THEN-JULIAN =
+               FUNCTION INTEGER-OF-DATE(CACHE-CREATED-DATE)
+           MOVE CACHE-CREATED-TIME       TO WS-CACHE-THEN-TIME-R
+           COMPUTE WS-CACHE-THEN-SECS =
+               WS-CACHE-THEN-HH * 3600 + WS-CACHE-THEN-MM * 60
+                                        + WS-CACHE-THEN-SS
+           COMPUTE WS-CACHE-AGE-SECS =
+               (WS-CACHE-NOW-JULIAN - WS-CACHE-THEN-JULIAN) * 86400
+               + (WS-CACHE-NOW-SECS - WS-CACHE-THEN-SECS)
+           IF WS-CACHE-AGE-SECS >= 0
+               AND WS-CACHE-AGE-SECS <= LLM-CACHE-TTL-SECS
+               MOVE 'Y'                    TO WS-CACHE-HIT-FLAG
+               MOVE CACHE-RSP-STATUS        TO LLM-RSP-STATUS
+               MOVE CACHE-RSP-CONTENT       TO LLM-RSP-CONTENT
+      *> Undo 460-STORE-CACHE's LF/CR substitution before handing the
+      *> content back to the caller.
+               INSPECT LLM-RSP-CONTENT CONVERTING X"0102" TO X"0A0D"
+               MOVE CACHE-RSP-CONTENT-LEN   TO LLM-RSP-CONTENT-LEN
+               MOVE CACHE-RSP-TOKENS-IN     TO LLM-RSP-TOKENS-IN
+               MOVE CACHE-RSP-TOKENS-OUT    TO LLM-RSP-TOKENS-OUT
+               MOVE CACHE-RSP-MODEL         TO LLM-RSP-MODEL
+               MOVE CACHE-RSP-FINISH-REASON TO LLM-RSP-FINISH-REASON
+           END-IF.
+
+
        300-CALL-CURL.
+           IF LLM-MOCK-ENABLED
+               PERFORM 305-MOCK-CALL
+           ELSE
+               PERFORM 306-CALL-LIVE-CURL
+           END-IF.
+
+       306-CALL-LIVE-CURL.
            INITIALIZE WS-ERR-MSG
            INITIALIZE LLM-RESPONSE
 
+           IF LLM-RATE-LIMIT-PER-MIN > 0
+               PERFORM 301-ENFORCE-RATE-LIMIT
+           END-IF
+
+           IF LLM-REQ-TIMEOUT-OVERRIDE-SECS > 0
+               MOVE LLM-REQ-TIMEOUT-OVERRIDE-SECS
+                                         TO WS-EFFECTIVE-TIMEOUT-SECS
+           ELSE
+               MOVE LLM-TIMEOUT-SECS     TO WS-EFFECTIVE-TIMEOUT-SECS
+           END-IF
+
            CALL 'cob_curl_post' USING
-               BY REFERENCE LLM-ENDPOINT-URL
+               BY REFERENCE WS-CALL-URL
                BY REFERENCE LLM-API-KEY
                BY REFERENCE WS-JSON-REQUEST
                BY REFERENCE LLM-RSP-CONTENT
                BY REFERENCE WS-RESPONSE-LEN
                BY REFERENCE WS-HTTP-STATUS
-               BY VALUE     LLM-TIMEOUT-SECS
+               BY VALUE     WS-EFFECTIVE-TIMEOUT-SECS
                BY REFERENCE WS-ERR-MSG
+               BY VALUE     LLM-REQ-STREAM
+               BY REFERENCE LLM-PROVIDER
                RETURNING WS-CURL-RC
 
            MOVE WS-HTTP-STATUS           TO LLM-RSP-STATUS
@@ -223,36 +868,293 @@ TODO       JSON GENERATE WS-JSON-REQUEST
                WHEN 3
                    SET LLM-STAT-TIMEOUT  TO TRUE
                    MOVE WS-ERR-MSG       TO LLM-STAT-MESSAGE
-                   GOBACK
                WHEN OTHER
                    SET LLM-STAT-CURL-ERR TO TRUE
                    MOVE WS-ERR-MSG       TO LLM-STAT-MESSAGE
-                   GOBACK
            END-EVALUATE
 
-           IF NOT LLM-RSP-OK
-               SET LLM-STAT-CURL-ERR     TO TRUE
+           IF WS-CURL-RC = 0
+           AND NOT LLM-RSP-OK AND NOT LLM-RSP-RATE-LIMIT
+               EVALUATE TRUE
+                   WHEN LLM-RSP-UNAUTH
+                       SET LLM-STAT-UNAUTH       TO TRUE
+                   WHEN LLM-RSP-SERVER-ERR
+                       SET LLM-STAT-PROVIDER-ERR TO TRUE
+                   WHEN OTHER
+                       SET LLM-STAT-CURL-ERR     TO TRUE
+               END-EVALUATE
                MOVE WS-ERR-MSG           TO LLM-STAT-MESSAGE
            END-IF.
 
+      *> Token-bucket pacing ahead of every live call: refills
+      *> WS-RATE-TOKENS at LLM-RATE-LIMIT-PER-MIN tokens/60 seconds
+      *> (capped at that ceiling), then blocks until at least one
+      *> token is available rather than firing calls until the
+      *> provider itself starts rejecting them with 429s.
+       301-ENFORCE-RATE-LIMIT.
+           PERFORM 302-CAPTURE-RATE-NOW
+           IF NOT WS-RATE-INIT-DONE
+               MOVE LLM-RATE-LIMIT-PER-MIN  TO WS-RATE-TOKENS
+               SET WS-RATE-INIT-DONE        TO TRUE
+           ELSE
+               COMPUTE WS-RATE-ELAPSED-SECS =
+                   (WS-RATE-NOW-JULIAN - WS-RATE-LAST-JULIAN) * 86400
+                   + (WS-RATE-NOW-SECS - WS-RATE-LAST-SECS)
+               IF WS-RATE-ELAPSED-SECS > 0
+                   COMPUTE WS-RATE-TOKENS =
+                       WS-RATE-TOKENS + (LLM-RATE-LIMIT-PER-MIN *
+                           WS-RATE-ELAPSED-SECS / 60)
+                   IF WS-RATE-TOKENS > LLM-RATE-LIMIT-PER-MIN
+                       MOVE LLM-RATE-LIMIT-PER-MIN TO WS-RATE-TOKENS
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-RATE-TOKENS < 1
+               COMPUTE WS-RATE-WAIT-SECS =
+                   60 / LLM-RATE-LIMIT-PER-MIN
+               IF WS-RATE-WAIT-SECS < 1
+                   MOVE 1 TO WS-RATE-WAIT-SECS
+               END-IF
+               DISPLAY 'LLM-CHAT: client rate limit reached, pacing '
+                       WS-RATE-WAIT-SECS ' second(s)'
+               CALL 'C$SLEEP' USING WS-RATE-WAIT-SECS
+               PERFORM 302-CAPTURE-RATE-NOW
+               MOVE 1                       TO WS-RATE-TOKENS
+           END-IF
+
+           MOVE WS-RATE-NOW-JULIAN          TO WS-RATE-LAST-JULIAN
+           MOVE WS-RATE-NOW-SECS            TO WS-RATE-LAST-SECS
+           SUBTRACT 1 FROM WS-RATE-TOKENS.
+
+       302-CAPTURE-RATE-NOW.
+           ACCEPT WS-RATE-NOW-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RATE-NOW-TIME FROM TIME
+           COMPUTE WS-RATE-NOW-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-RATE-NOW-DATE)
+           MOVE WS-RATE-NOW-TIME             TO WS-RATE-NOW-TIME-R
+           COMPUTE WS-RATE-NOW-SECS =
+               WS-RATE-NOW-HH * 3600 + WS-RATE-NOW-MM * 60
+                                     + WS-RATE-NOW-SS.
+
+
+      *> Skips cob_curl_post: returns the fixture file's contents
+      *> verbatim if LLM-MOCK-FIXTURE-FILE is set, otherwise a canned
+      *> response shaped like this provider's real payload so
+      *> 400-PARSE-RESPONSE exercises the same code path it always
+      *> does. Either way the "call" always succeeds (HTTP 200) - a
+      *> dry run isn't the place to also simulate provider failures.
+       305-MOCK-CALL.
+           INITIALIZE LLM-RESPONSE
+           MOVE 200                      TO LLM-RSP-STATUS
+
+           IF LLM-MOCK-FIXTURE-FILE NOT = SPACES
+               PERFORM 307-READ-MOCK-FIXTURE
+           ELSE
+               PERFORM 308-BUILD-CANNED-RESPONSE
+           END-IF
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LLM-RSP-CONTENT))
+                                          TO LLM-RSP-CONTENT-LEN.
+
+       307-READ-MOCK-FIXTURE.
+           OPEN INPUT MOCK-FIXTURE
+           IF WS-MOCK-FILE-STATUS NOT = '00'
+               SET LLM-STAT-CONFIG-ERR   TO TRUE
+               MOVE 'LLM-CHAT: cannot open LLM-MOCK-FIXTURE-FILE'
+                                         TO LLM-STAT-MESSAGE
+           ELSE
+               MOVE 1                    TO WS-MOCK-CONTENT-PTR
+               MOVE 'N'                  TO WS-MOCK-EOF-FLAG
+               PERFORM UNTIL WS-MOCK-EOF
+                   READ MOCK-FIXTURE
+                       AT END
+                           MOVE 'Y' TO WS-MOCK-EOF-FLAG
+                       NOT AT END
+                           STRING FUNCTION TRIM(MOCK-FIXTURE-LINE)
+                                                  DELIMITED BY SIZE
+                              INTO LLM-RSP-CONTENT
+                              WITH POINTER WS-MOCK-CONTENT-PTR
+                           END-STRING
+                   END-READ
+               END-PERFORM
+
+               CLOSE MOCK-FIXTURE
+           END-IF.
+
+       308-BUILD-CANNED-RESPONSE.
+           EVALUATE TRUE
+               WHEN LLM-PROVIDER-CLAUDE
+                   STRING '{"id":"mock","model":"'
+                          FUNCTION TRIM(LLM-MODEL)
+                          '","content":[{"type":"text",'
+                          '"text":"this is a mock LLM-CHAT response"}],'
+                          '"stop_reason":"end_turn","usage":'
+                          '{"input_tokens":0,"output_tokens":0}}'
+                                          DELIMITED BY SIZE
+                                          INTO LLM-RSP-CONTENT
+                   END-STRING
+               WHEN LLM-PROVIDER-OPENAI
+               OR LLM-PROVIDER-OPENAI-COMPAT
+               OR LLM-PROVIDER-AZURE-OPENAI
+                   STRING '{"id":"mock","model":"'
+                          FUNCTION TRIM(LLM-MODEL)
+                          '","choices":[{"message":{"role":"assistant",'
+                          '"content":"this is a mock response"}'
+                          ',"finish_reason":"stop"}],"usage":'
+                          '{"prompt_tokens":0,"completion_tokens":0}}'
+                                          DELIMITED BY SIZE
+                                          INTO LLM-RSP-CONTENT
+                   END-STRING
+               WHEN OTHER
+                   STRING '{"model":"'
+                          FUNCTION TRIM(LLM-MODEL)
+                          '","message":{"role":"assistant","content":'
+                          '"this is a mock LLM-CHAT response"},'
+                          '"done":true,"done_reason":"stop",'
+                          '"prompt_eval_count":0,"eval_count":0}'
+                                          DELIMITED BY SIZE
+                                          INTO LLM-RSP-CONTENT
+                   END-STRING
+           END-EVALUATE.
+
+
+      *> Waits an increasing interval and re-issues 300-CALL-CURL while
+      *> the provider keeps answering 429, up to LLM-RETRY-MAX-ATTEMPTS.
+       310-RETRY-ON-RATE-LIMIT.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM UNTIL NOT LLM-RSP-RATE-LIMIT
+                       OR WS-RETRY-COUNT >= LLM-RETRY-MAX-ATTEMPTS
+               ADD 1 TO WS-RETRY-COUNT
+               COMPUTE WS-RETRY-DELAY =
+                       LLM-RETRY-BASE-DELAY-SECS * WS-RETRY-COUNT
+               DISPLAY 'LLM-CHAT: rate limited (429), retry '
+                       WS-RETRY-COUNT ' of ' LLM-RETRY-MAX-ATTEMPTS
+                       ' in ' WS-RETRY-DELAY ' second(s)'
+               CALL 'C$SLEEP' USING WS-RETRY-DELAY
+               PERFORM 300-CALL-CURL
+           END-PERFORM
+
+           IF LLM-RSP-RATE-LIMIT
+               SET LLM-STAT-RATE-LIMITED TO TRUE
+               MOVE 'LLM-CHAT: exceeded retry limit (rate limited)'
+                                         TO LLM-STAT-MESSAGE
+           END-IF.
+
+
+      *> Swaps in the fallback provider and re-runs the whole request
+      *> once when the primary provider itself is the problem (curl
+      *> error, timeout, auth failure, or a provider-side 5xx) - not
+      *> for a bad request (LLM-STAT-CONFIG-ERR/LLM-STAT-JSON-ERR),
+      *> which would just fail identically against any provider. The
+      *> swap overwrites the caller's LLM-CONFIG, so once a job fails
+      *> over it stays over for the rest of the run rather than
+      *> paying the primary's timeout on every remaining record.
+       320-FAILOVER-TO-FALLBACK.
+           IF WS-FAILED-OVER
+           OR LLM-FB-PROVIDER = SPACES
+           OR LLM-STAT-CONFIG-ERR
+           OR LLM-STAT-JSON-ERR
+               CONTINUE
+           ELSE
+               DISPLAY 'LLM-CHAT: ' FUNCTION TRIM(LLM-PROVIDER)
+                       ' call failed (' LLM-STAT-MESSAGE
+                       '), failing over to '
+                       FUNCTION TRIM(LLM-FB-PROVIDER)
+               SET WS-FAILED-OVER            TO TRUE
+               MOVE LLM-FB-PROVIDER          TO LLM-PROVIDER
+               MOVE LLM-FB-ENDPOINT-URL      TO LLM-ENDPOINT-URL
+               MOVE LLM-FB-API-KEY           TO LLM-API-KEY
+               MOVE LLM-FB-MODEL             TO LLM-MODEL
+               MOVE LLM-FB-TIMEOUT-SECS      TO LLM-TIMEOUT-SECS
+               MOVE LLM-FB-RETRY-MAX-ATTEMPTS
+                                         TO LLM-RETRY-MAX-ATTEMPTS
+               MOVE LLM-FB-RETRY-BASE-DELAY-SECS
+                                         TO LLM-RETRY-BASE-DELAY-SECS
+               MOVE LLM-FB-AZURE-DEPLOYMENT  TO LLM-AZURE-DEPLOYMENT
+               MOVE LLM-FB-AZURE-API-VERSION TO LLM-AZURE-API-VERSION
+
+               INITIALIZE LLM-STATUS
+               PERFORM 200-BUILD-REQUEST
+               IF LLM-STAT-OK
+                   PERFORM 300-CALL-CURL
+               END-IF
+               IF LLM-STAT-OK AND LLM-RSP-RATE-LIMIT
+                   PERFORM 310-RETRY-ON-RATE-LIMIT
+               END-IF
+           END-IF.
+
 
        400-PARSE-RESPONSE.
+           IF LLM-DEBUG-ENABLED
+               PERFORM 405-WRITE-TRACE-LOG
+           END-IF
            EVALUATE TRUE
                WHEN LLM-PROVIDER-OLLAMA
                    PERFORM 410-PARSE-OLLAMA-RESPONSE
                WHEN LLM-PROVIDER-CLAUDE
                    PERFORM 420-PARSE-CLAUDE-RESPONSE
+               WHEN LLM-PROVIDER-OPENAI
+               WHEN LLM-PROVIDER-OPENAI-COMPAT
+                   PERFORM 430-PARSE-OPENAI-RESPONSE
+               WHEN LLM-PROVIDER-AZURE-OPENAI
+                   PERFORM 450-PARSE-AZURE-RESPONSE
                WHEN OTHER
                    SET LLM-STAT-CONFIG-ERR   TO TRUE
                    MOVE 'LLM-CHAT: unsupported provider'
                                              TO LLM-STAT-MESSAGE
            END-EVALUATE.
 
+      *> Writes the outgoing JSON and the raw incoming body (before
+      *> this paragraph's per-provider PERFORM overwrites LLM-RSP-
+      *> CONTENT with the parsed reply text) to LLM_DEBUG_TRACE_FILE,
+      *> so a malformed response can be diagnosed offline. Path
+      *> defaults to LLM-TRACE.LOG, same convention as the audit log.
+       405-WRITE-TRACE-LOG.
+           DISPLAY 'LLM_DEBUG_TRACE_FILE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-TRACE-FILENAME FROM ENVIRONMENT-VALUE
+           IF WS-TRACE-FILENAME = SPACES
+               MOVE 'LLM-TRACE.LOG'      TO WS-TRACE-FILENAME
+           END-IF
+
+           OPEN EXTEND TRACE-LOG
+           IF WS-TRACE-FILE-STATUS = '35'
+               OPEN OUTPUT TRACE-LOG
+           END-IF
+           IF WS-TRACE-FILE-STATUS NOT = '00'
+               DISPLAY 'LLM-CHAT: cannot open LLM_DEBUG_TRACE_FILE, '
+                       'status ' WS-TRACE-FILE-STATUS
+           ELSE
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-TIME FROM TIME
+               MOVE WS-AUDIT-DATE            TO WS-AUD-TS-DATE
+               MOVE WS-AUDIT-TIME            TO WS-AUD-TS-TIME
+
+               STRING '===== '                DELIMITED BY SIZE
+                      WS-AUDIT-TIMESTAMP       DELIMITED BY SIZE
+                      ' '                      DELIMITED BY SIZE
+                      FUNCTION TRIM(LLM-PROVIDER)
+                                               DELIMITED BY SIZE
+                      INTO TRACE-LOG-LINE
+               END-STRING
+               WRITE TRACE-LOG-LINE
+               MOVE 'REQUEST:'                TO TRACE-LOG-LINE
+               WRITE TRACE-LOG-LINE
+               MOVE WS-JSON-REQUEST(1:WS-JSON-REQUEST-LEN)
+                                               TO TRACE-LOG-LINE
+               WRITE TRACE-LOG-LINE
+               MOVE 'RESPONSE:'               TO TRACE-LOG-LINE
+               WRITE TRACE-LOG-LINE
+               MOVE LLM-RSP-CONTENT           TO TRACE-LOG-LINE
+               WRITE TRACE-LOG-LINE
+               CLOSE TRACE-LOG
+           END-IF.
+
 
        410-PARSE-OLLAMA-RESPONSE.
            INITIALIZE WS-OLLAMA-RESPONSE
-           JSON PARSE WS-OLLAMA-RESPONSE
-               FROM LLM-RSP-CONTENT
+           JSON PARSE LLM-RSP-CONTENT
+               INTO WS-OLLAMA-RESPONSE
                ON EXCEPTION
                    SET LLM-STAT-JSON-ERR TO TRUE
                    MOVE 'LLM-CHAT: JSON PARSE failed (Ollama)'
@@ -264,13 +1166,19 @@ TODO       JSON GENERATE WS-JSON-REQUEST
            MOVE WS-OLL-RSP-MODEL         TO LLM-RSP-MODEL
            MOVE WS-OLL-RSP-DONE-REASON   TO LLM-RSP-FINISH-REASON
            MOVE WS-OLL-PROMPT-TOKENS     TO LLM-RSP-TOKENS-IN
-           MOVE WS-OLL-COMPLETION-TOKENS TO LLM-RSP-TOKENS-OUT.
+           MOVE WS-OLL-COMPLETION-TOKENS TO LLM-RSP-TOKENS-OUT
+           IF WS-OLL-TC-NAME(1) NOT = SPACES
+               SET LLM-FINISH-TOOL-CALL  TO TRUE
+               MOVE WS-OLL-TC-NAME(1)    TO LLM-RSP-TOOL-CALL-NAME
+               MOVE WS-OLL-TC-ARGS(1)    TO LLM-RSP-TOOL-CALL-ARGS-JSON
+           END-IF
+           PERFORM 440-CHECK-TRUNCATION.
 
 
        420-PARSE-CLAUDE-RESPONSE.
            INITIALIZE WS-CLAUDE-RESPONSE
-           JSON PARSE WS-CLAUDE-RESPONSE
-               FROM LLM-RSP-CONTENT
+           JSON PARSE LLM-RSP-CONTENT
+               INTO WS-CLAUDE-RESPONSE
                ON EXCEPTION
                    SET LLM-STAT-JSON-ERR TO TRUE
                    MOVE 'LLM-CHAT: JSON PARSE failed (Claude)'
@@ -278,9 +1186,159 @@ TODO       JSON GENERATE WS-JSON-REQUEST
                    GOBACK
            END-JSON
 
-           MOVE WS-CLD-RSP-TEXT(1)       TO LLM-RSP-CONTENT
+           INITIALIZE LLM-RSP-CONTENT
+           MOVE 1                        TO WS-CLD-CONTENT-PTR
+           PERFORM VARYING WS-CLD-RSP-IDX FROM 1 BY 1
+               UNTIL WS-CLD-RSP-IDX > 20
+                  OR WS-CLD-RSP-TYPE(WS-CLD-RSP-IDX) = SPACES
+               IF WS-CLD-RSP-TYPE-TEXT(WS-CLD-RSP-IDX)
+                   STRING FUNCTION TRIM(WS-CLD-RSP-TEXT(WS-CLD-RSP-IDX))
+                                             DELIMITED BY SIZE
+                       INTO LLM-RSP-CONTENT
+                       WITH POINTER WS-CLD-CONTENT-PTR
+                   END-STRING
+               END-IF
+               IF WS-CLD-RSP-TYPE-TOOL-USE(WS-CLD-RSP-IDX)
+                  AND LLM-RSP-TOOL-CALL-NAME = SPACES
+                   MOVE WS-CLD-RSP-TOOL-ID(WS-CLD-RSP-IDX)
+                                     TO LLM-RSP-TOOL-CALL-ID
+                   MOVE WS-CLD-RSP-TOOL-NAME(WS-CLD-RSP-IDX)
+                                     TO LLM-RSP-TOOL-CALL-NAME
+                   MOVE WS-CLD-RSP-TOOL-INPUT(WS-CLD-RSP-IDX)
+                                     TO LLM-RSP-TOOL-CALL-ARGS-JSON
+               END-IF
+           END-PERFORM
+
            MOVE WS-CLD-RSP-MODEL         TO LLM-RSP-MODEL
            MOVE WS-CLD-RSP-STOP-REASON   TO LLM-RSP-FINISH-REASON
            MOVE WS-CLD-INPUT-TOKENS      TO LLM-RSP-TOKENS-IN
-           MOVE WS-CLD-OUTPUT-TOKENS     TO LLM-RSP-TOKENS-OUT.
+           MOVE WS-CLD-OUTPUT-TOKENS     TO LLM-RSP-TOKENS-OUT
+           PERFORM 440-CHECK-TRUNCATION.
+
+
+       430-PARSE-OPENAI-RESPONSE.
+           INITIALIZE WS-OPENAI-RESPONSE
+           JSON PARSE LLM-RSP-CONTENT
+               INTO WS-OPENAI-RESPONSE
+               ON EXCEPTION
+                   SET LLM-STAT-JSON-ERR TO TRUE
+                   MOVE 'LLM-CHAT: JSON PARSE failed (OpenAI)'
+                                         TO LLM-STAT-MESSAGE
+                   GOBACK
+           END-JSON
+
+           MOVE WS-OAI-RSP-CONTENT(1)       TO LLM-RSP-CONTENT
+           MOVE WS-OAI-RSP-MODEL            TO LLM-RSP-MODEL
+           MOVE WS-OAI-RSP-FINISH-REASON(1) TO LLM-RSP-FINISH-REASON
+           MOVE WS-OAI-PROMPT-TOKENS        TO LLM-RSP-TOKENS-IN
+           MOVE WS-OAI-COMPLETION-TOKENS    TO LLM-RSP-TOKENS-OUT
+           IF WS-OAI-TC-NAME(1, 1) NOT = SPACES
+               MOVE WS-OAI-TC-ID(1, 1)   TO LLM-RSP-TOOL-CALL-ID
+               MOVE WS-OAI-TC-NAME(1, 1) TO LLM-RSP-TOOL-CALL-NAME
+               MOVE WS-OAI-TC-ARGS(1, 1)
+                                 TO LLM-RSP-TOOL-CALL-ARGS-JSON
+           END-IF
+           PERFORM 440-CHECK-TRUNCATION.
+
+
+      *> Flags a completion that filled LLM-RSP-CONTENT to capacity -
+      *> a strong sign the provider's answer was cut off on the way in.
+       440-CHECK-TRUNCATION.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LLM-RSP-CONTENT TRAILING))
+                                         TO LLM-RSP-CONTENT-LEN
+           IF LLM-RSP-CONTENT-LEN >= LENGTH OF LLM-RSP-CONTENT
+               SET LLM-STAT-TRUNCATED    TO TRUE
+               MOVE 'LLM-CHAT: response content may be truncated'
+                                         TO LLM-STAT-MESSAGE
+           END-IF.
+
+
+      *> Azure OpenAI's chat-completion response body matches OPENAI's.
+       450-PARSE-AZURE-RESPONSE.
+           PERFORM 430-PARSE-OPENAI-RESPONSE.
+
+
+      *> Writes the parsed response into the cache keyed by the hash
+      *> computed in 251-COMPUTE-CACHE-KEY, so a later identical
+      *> request (see LLM-REQ-CACHE-ENABLED) can skip the provider call.
+       460-STORE-CACHE.
+           ACCEPT WS-CACHE-NOW-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CACHE-NOW-TIME FROM TIME
+           MOVE WS-CACHE-NOW-DATE        TO CACHE-CREATED-DATE
+           MOVE WS-CACHE-NOW-TIME        TO CACHE-CREATED-TIME
+           MOVE LLM-RSP-STATUS           TO CACHE-RSP-STATUS
+           MOVE LLM-RSP-CONTENT-LEN      TO CACHE-RSP-CONTENT-LEN
+           MOVE LLM-RSP-TOKENS-IN        TO CACHE-RSP-TOKENS-IN
+           MOVE LLM-RSP-TOKENS-OUT       TO CACHE-RSP-TOKENS-OUT
+           MOVE LLM-RSP-MODEL            TO CACHE-RSP-MODEL
+           MOVE LLM-RSP-FINISH-REASON    TO CACHE-RSP-FINISH-REASON
+           MOVE LLM-RSP-CONTENT          TO CACHE-RSP-CONTENT
+
+      *> CACHE-FILE is LINE SEQUENTIAL, so an embedded LF/CR in the
+      *> response text would otherwise be read back as a stray record
+      *> boundary; swap them for control bytes a chat reply won't
+      *> contain and 254-EVALUATE-CACHE-ENTRY swaps back on the way out.
+           INSPECT CACHE-RSP-CONTENT CONVERTING X"0A0D" TO X"0102"
+
+           OPEN OUTPUT CACHE-FILE
+           IF WS-CACHE-FILE-STATUS = '00'
+               WRITE CACHE-RECORD
+               CLOSE CACHE-FILE
+           END-IF.
+
+
+      *> Appends one line per call to the audit trail so calling
+      *> programs get chargeback/compliance logging for free.
+      *> Path comes from LLM_AUDIT_LOG, defaulting to LLM-AUDIT.LOG.
+       500-WRITE-AUDIT-LOG.
+           DISPLAY 'LLM_AUDIT_LOG' UPON ENVIRONMENT-NAME
+           ACCEPT WS-AUDIT-FILENAME FROM ENVIRONMENT-VALUE
+           IF WS-AUDIT-FILENAME = SPACES
+               MOVE 'LLM-AUDIT.LOG'      TO WS-AUDIT-FILENAME
+           END-IF
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUDIT-DATE            TO WS-AUD-TS-DATE
+           MOVE WS-AUDIT-TIME            TO WS-AUD-TS-TIME
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'LLM-CHAT: cannot open LLM_AUDIT_LOG, status '
+                       WS-AUDIT-FILE-STATUS
+           ELSE
+               MOVE WS-AUDIT-TIMESTAMP       TO AUD-TIMESTAMP
+               MOVE LLM-PROVIDER             TO AUD-PROVIDER
+               MOVE LLM-MODEL                TO AUD-MODEL
+               MOVE LLM-REQ-CALLER-ID        TO AUD-CALLER
+               MOVE LLM-RSP-TOKENS-IN        TO AUD-TOKENS-IN
+               MOVE LLM-RSP-TOKENS-OUT       TO AUD-TOKENS-OUT
+               MOVE LLM-STAT-CODE            TO AUD-STAT-CODE
+               WRITE AUDIT-LOG-RECORD
+               CLOSE AUDIT-LOG
+           END-IF.
+
+
+      *> Mirrors 005-CONVERT-REQUEST-EBCDIC/006-CONVERT-MSG-TO-ASCII in
+      *> reverse, run last so caching and the audit trail above both
+      *> deal in the module's native ASCII - only the copy of the
+      *> reply handed back to the caller crosses back into EBCDIC.
+       510-CONVERT-RESPONSE-EBCDIC.
+           IF LLM-EBCDIC-CONVERSION-ENABLED AND LLM-STAT-OK
+               INSPECT LLM-RSP-CONTENT CONVERTING
+                 "0123456789"
+                 TO X"F0F1F2F3F4F5F6F7F8F9"
+               INSPECT LLM-RSP-CONTENT CONVERTING
+                 "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+                 X"C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E9"
+               INSPECT LLM-RSP-CONTENT CONVERTING
+                 "abcdefghijklmnopqrstuvwxyz" TO
+                 X"818283848586878889919293949596979899A2A3A4A5A6A7A8A9"
+               INSPECT LLM-RSP-CONTENT CONVERTING
+                 " .,'""!?:;-"
+                 TO X"404B6B7D7F5A6F7A5E60"
+           END-IF.
 
