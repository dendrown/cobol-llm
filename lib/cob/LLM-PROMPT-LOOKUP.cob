@@ -0,0 +1,131 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-PROMPT-LOOKUP.cob
+      *> Desc    : Look up centrally-maintained system/instruction
+      *>           prompt wording by ID, so batch programs stop
+      *>           carrying their own copy of the text inline. File
+      *>           path comes from the LLM_PROMPT_LIBRARY_FILE
+      *>           environment variable (or JCL PARM/EXPORT), default
+      *>           LLM-PROMPTS.DAT; each line is
+      *>           PROMPT-ID=prompt text. LLM-PROMPT-FOUND stays 'N'
+      *>           if the file can't be opened or the ID isn't in it,
+      *>           so the caller can fall back to its own default.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-PROMPT-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROMPT-FILE ASSIGN TO WS-PROMPT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PMT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROMPT-FILE.
+       01 PROMPT-FILE-RECORD        PIC X(33000).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-PROMPT-FILENAME        PIC X(256).
+       01 WS-PMT-FILE-STATUS        PIC X(2).
+       01 WS-PMT-EOF-FLAG           PIC X(1) VALUE 'N'.
+         88 WS-PMT-EOF                  VALUE 'Y'.
+       01 WS-PMT-KEY                PIC X(40).
+       01 WS-PMT-VALUE              PIC X(32768).
+       01 WS-PMT-EQ-POS             PIC 9(5) COMP VALUE 0.
+
+       LINKAGE SECTION.
+
+       COPY 'LLM-PROMPT.cpy'.
+       COPY 'LLM-STATUS.cpy'.
+
+
+       PROCEDURE DIVISION USING LLM-PROMPT
+                                LLM-STATUS.
+
+       000-MAIN.
+           INITIALIZE LLM-STATUS
+           MOVE SPACES               TO LLM-PROMPT-TEXT
+           MOVE 'N'                  TO LLM-PROMPT-FOUND
+           PERFORM 100-DETERMINE-FILENAME
+           PERFORM 200-SEARCH-LIBRARY
+           GOBACK.
+
+
+       100-DETERMINE-FILENAME.
+           DISPLAY 'LLM_PROMPT_LIBRARY_FILE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-PROMPT-FILENAME FROM ENVIRONMENT-VALUE
+           IF WS-PROMPT-FILENAME = SPACES
+               MOVE 'LLM-PROMPTS.DAT' TO WS-PROMPT-FILENAME
+           END-IF.
+
+
+       200-SEARCH-LIBRARY.
+           OPEN INPUT PROMPT-FILE
+           IF WS-PMT-FILE-STATUS NOT = '00'
+               SET LLM-STAT-CONFIG-ERR TO TRUE
+               STRING 'LLM-PROMPT-LOOKUP: cannot open '
+                                             DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PROMPT-FILENAME)
+                                             DELIMITED BY SIZE
+                   INTO LLM-STAT-MESSAGE
+               END-STRING
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-PMT-EOF-FLAG
+           PERFORM UNTIL WS-PMT-EOF OR LLM-PROMPT-WAS-FOUND
+               READ PROMPT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-PMT-EOF-FLAG
+                   NOT AT END
+                       PERFORM 210-CHECK-ENTRY
+               END-READ
+           END-PERFORM
+
+           CLOSE PROMPT-FILE
+
+           IF NOT LLM-PROMPT-WAS-FOUND
+               SET LLM-STAT-CONFIG-ERR TO TRUE
+               STRING 'LLM-PROMPT-LOOKUP: prompt ID not found: '
+                                             DELIMITED BY SIZE
+                       FUNCTION TRIM(LLM-PROMPT-ID)
+                                             DELIMITED BY SIZE
+                   INTO LLM-STAT-MESSAGE
+               END-STRING
+           END-IF.
+
+
+      *> UNSTRING DELIMITED BY '=' would split on every '=' in the
+      *> line, truncating any prompt text that itself contains one (a
+      *> formula, a key=value example, a URL). Locate only the first
+      *> '=' and take the rest of the line, however many more it
+      *> contains, as the value.
+       210-CHECK-ENTRY.
+           IF PROMPT-FILE-RECORD NOT = SPACES
+           AND PROMPT-FILE-RECORD(1:1) NOT = '*'
+               MOVE SPACES TO WS-PMT-KEY WS-PMT-VALUE
+               MOVE 0      TO WS-PMT-EQ-POS
+               INSPECT PROMPT-FILE-RECORD TALLYING WS-PMT-EQ-POS
+                   FOR CHARACTERS BEFORE INITIAL '='
+
+               IF WS-PMT-EQ-POS < LENGTH OF PROMPT-FILE-RECORD
+                   MOVE PROMPT-FILE-RECORD(1:WS-PMT-EQ-POS)
+                                             TO WS-PMT-KEY
+                   ADD 1 TO WS-PMT-EQ-POS
+                   MOVE PROMPT-FILE-RECORD(WS-PMT-EQ-POS:)
+                                             TO WS-PMT-VALUE
+               END-IF
+
+               IF FUNCTION TRIM(WS-PMT-KEY)
+                       = FUNCTION TRIM(LLM-PROMPT-ID)
+                   MOVE FUNCTION TRIM(WS-PMT-VALUE) TO LLM-PROMPT-TEXT
+                   MOVE 'Y' TO LLM-PROMPT-FOUND
+               END-IF
+           END-IF.
