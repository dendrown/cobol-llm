@@ -0,0 +1,118 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-CONFIG-READ.cob
+      *> Desc    : Load LLM-CONFIG fields from an external properties
+      *>           file so provider/endpoint/model/timeout can be
+      *>           repointed per environment without a recompile.
+      *>           File path comes from the LLM_CONFIG_FILE
+      *>           environment variable (or JCL PARM/EXPORT); if it is
+      *>           unset or the file can't be opened, LLM-CONFIG is
+      *>           left untouched so the caller's own defaults apply.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-CONFIG-READ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO WS-CONFIG-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01 CONFIG-FILE-RECORD        PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CONFIG-FILENAME        PIC X(256).
+       01 WS-CFG-FILE-STATUS        PIC X(2).
+       01 WS-CFG-EOF-FLAG           PIC X(1) VALUE 'N'.
+         88 WS-CFG-EOF                  VALUE 'Y'.
+       01 WS-CFG-KEY                PIC X(40).
+       01 WS-CFG-VALUE              PIC X(256).
+
+       LINKAGE SECTION.
+
+       COPY 'LLM-CONFIG.cpy'.
+       COPY 'LLM-STATUS.cpy'.
+
+
+       PROCEDURE DIVISION USING LLM-CONFIG
+                                LLM-STATUS.
+
+       000-MAIN.
+           INITIALIZE LLM-STATUS
+           PERFORM 100-DETERMINE-FILENAME
+           IF WS-CONFIG-FILENAME NOT = SPACES
+               PERFORM 200-READ-PROPERTIES
+           END-IF
+           GOBACK.
+
+
+       100-DETERMINE-FILENAME.
+           DISPLAY 'LLM_CONFIG_FILE' UPON ENVIRONMENT-NAME
+           ACCEPT WS-CONFIG-FILENAME FROM ENVIRONMENT-VALUE.
+
+
+       200-READ-PROPERTIES.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CFG-FILE-STATUS NOT = '00'
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-CFG-EOF-FLAG
+           PERFORM UNTIL WS-CFG-EOF
+               READ CONFIG-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CFG-EOF-FLAG
+                   NOT AT END
+                       PERFORM 210-APPLY-PROPERTY
+               END-READ
+           END-PERFORM
+
+           CLOSE CONFIG-FILE.
+
+
+       210-APPLY-PROPERTY.
+           IF CONFIG-FILE-RECORD NOT = SPACES
+           AND CONFIG-FILE-RECORD(1:1) NOT = '*'
+               MOVE SPACES TO WS-CFG-KEY WS-CFG-VALUE
+               UNSTRING CONFIG-FILE-RECORD DELIMITED BY '='
+                   INTO WS-CFG-KEY WS-CFG-VALUE
+               END-UNSTRING
+
+               EVALUATE FUNCTION TRIM(WS-CFG-KEY)
+                   WHEN 'LLM-PROVIDER'
+                       MOVE FUNCTION TRIM(WS-CFG-VALUE)
+                                             TO LLM-PROVIDER
+                   WHEN 'LLM-ENDPOINT-URL'
+                       MOVE FUNCTION TRIM(WS-CFG-VALUE)
+                                             TO LLM-ENDPOINT-URL
+                   WHEN 'LLM-API-KEY'
+                       MOVE FUNCTION TRIM(WS-CFG-VALUE)
+                                             TO LLM-API-KEY
+                   WHEN 'LLM-MODEL'
+                       MOVE FUNCTION TRIM(WS-CFG-VALUE)
+                                             TO LLM-MODEL
+                   WHEN 'LLM-TIMEOUT-SECS'
+                       MOVE FUNCTION NUMVAL(WS-CFG-VALUE)
+                                             TO LLM-TIMEOUT-SECS
+                   WHEN 'LLM-PROXY-URL'
+                       MOVE FUNCTION TRIM(WS-CFG-VALUE)
+                                             TO LLM-PROXY-URL
+                   WHEN 'LLM-CA-BUNDLE-PATH'
+                       MOVE FUNCTION TRIM(WS-CFG-VALUE)
+                                             TO LLM-CA-BUNDLE-PATH
+                   WHEN 'LLM-RATE-LIMIT-PER-MIN'
+                       MOVE FUNCTION NUMVAL(WS-CFG-VALUE)
+                                             TO LLM-RATE-LIMIT-PER-MIN
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
