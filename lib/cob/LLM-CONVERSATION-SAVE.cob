@@ -0,0 +1,93 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-CONVERSATION-SAVE.cob
+      *> Desc    : Writes the current LLM-REQ-MESSAGES table out to the
+      *>           conversation-history file named by the caller's
+      *>           conversation ID, replacing whatever was there before
+      *>           - callers are expected to have already appended the
+      *>           latest turn (user prompt and/or LLM-RSP-CONTENT) to
+      *>           LLM-REQUEST before calling this. See
+      *>           LLM-CONVERSATION-LOAD for the matching read-back.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-CONVERSATION-SAVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERSATION-FILE ASSIGN TO WS-CONV-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONVERSATION-FILE.
+       COPY 'LLM-CONVERSATION-RECORD.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CONV-DIR               PIC X(256).
+       01 WS-CONV-FILENAME          PIC X(256).
+       01 WS-CONV-FILE-STATUS       PIC X(2).
+       01 WS-MSG-IDX                PIC 9(3) COMP.
+
+       LINKAGE SECTION.
+
+       COPY 'LLM-CONVERSATION-ID.cpy'.
+       COPY 'LLM-REQUEST.cpy'.
+       COPY 'LLM-STATUS.cpy'.
+
+
+       PROCEDURE DIVISION USING LLM-CONVERSATION-ID
+                                LLM-REQUEST
+                                LLM-STATUS.
+
+       000-MAIN.
+           INITIALIZE LLM-STATUS
+           PERFORM 100-DETERMINE-FILENAME
+           PERFORM 200-WRITE-CONVERSATION
+           GOBACK.
+
+
+       100-DETERMINE-FILENAME.
+           DISPLAY 'LLM_CONVERSATION_DIR' UPON ENVIRONMENT-NAME
+           ACCEPT WS-CONV-DIR FROM ENVIRONMENT-VALUE
+           IF WS-CONV-DIR = SPACES
+               MOVE '.'                  TO WS-CONV-DIR
+           END-IF
+
+           STRING FUNCTION TRIM(WS-CONV-DIR)  DELIMITED BY SIZE
+                  '/'                          DELIMITED BY SIZE
+                  FUNCTION TRIM(LLM-CONVERSATION-ID)
+                                               DELIMITED BY SIZE
+                  '.conv'                      DELIMITED BY SIZE
+                  INTO WS-CONV-FILENAME
+           END-STRING.
+
+
+       200-WRITE-CONVERSATION.
+           OPEN OUTPUT CONVERSATION-FILE
+           IF WS-CONV-FILE-STATUS NOT = '00'
+               SET LLM-STAT-CONFIG-ERR TO TRUE
+               MOVE 'LLM-CONVERSATION-SAVE: cannot open conv file'
+                                         TO LLM-STAT-MESSAGE
+               GOBACK
+           END-IF
+
+           PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+               UNTIL WS-MSG-IDX > LLM-REQ-MSG-COUNT
+               MOVE LLM-REQ-MSG-ROLE(WS-MSG-IDX)    TO CONV-ROLE
+               MOVE LLM-REQ-MSG-CONTENT(WS-MSG-IDX) TO CONV-CONTENT
+      *> CONVERSATION-FILE is LINE SEQUENTIAL - an embedded LF/CR in a
+      *> message would otherwise read back as an extra record, so swap
+      *> them for control bytes a chat turn won't contain. Reversed by
+      *> LLM-CONVERSATION-LOAD's 210-APPEND-MESSAGE.
+               INSPECT CONV-CONTENT CONVERTING X"0A0D" TO X"0102"
+               WRITE CONVERSATION-RECORD
+           END-PERFORM
+
+           CLOSE CONVERSATION-FILE.
