@@ -0,0 +1,104 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-CONVERSATION-LOAD.cob
+      *> Desc    : Reads a persisted conversation history back into
+      *>           LLM-REQ-MESSAGES so a multi-day interaction (e.g. a
+      *>           claim triaged today, a follow-up question tomorrow)
+      *>           doesn't have to replay its history by hand. File
+      *>           path is <LLM_CONVERSATION_DIR>/<conversation-id>.conv
+      *>           (LLM_CONVERSATION_DIR defaults to the current
+      *>           directory). A conversation with no file yet simply
+      *>           starts LLM-REQ-MESSAGES empty - that is not an error.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LLM-CONVERSATION-LOAD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERSATION-FILE ASSIGN TO WS-CONV-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONVERSATION-FILE.
+       COPY 'LLM-CONVERSATION-RECORD.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CONV-DIR               PIC X(256).
+       01 WS-CONV-FILENAME          PIC X(256).
+       01 WS-CONV-FILE-STATUS       PIC X(2).
+       01 WS-CONV-EOF-FLAG          PIC X(1) VALUE 'N'.
+         88 WS-CONV-EOF                 VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       COPY 'LLM-CONVERSATION-ID.cpy'.
+       COPY 'LLM-REQUEST.cpy'.
+       COPY 'LLM-STATUS.cpy'.
+
+
+       PROCEDURE DIVISION USING LLM-CONVERSATION-ID
+                                LLM-REQUEST
+                                LLM-STATUS.
+
+       000-MAIN.
+           INITIALIZE LLM-STATUS
+           INITIALIZE LLM-REQUEST
+           PERFORM 100-DETERMINE-FILENAME
+           PERFORM 200-READ-CONVERSATION
+           GOBACK.
+
+
+       100-DETERMINE-FILENAME.
+           DISPLAY 'LLM_CONVERSATION_DIR' UPON ENVIRONMENT-NAME
+           ACCEPT WS-CONV-DIR FROM ENVIRONMENT-VALUE
+           IF WS-CONV-DIR = SPACES
+               MOVE '.'                  TO WS-CONV-DIR
+           END-IF
+
+           STRING FUNCTION TRIM(WS-CONV-DIR)  DELIMITED BY SIZE
+                  '/'                          DELIMITED BY SIZE
+                  FUNCTION TRIM(LLM-CONVERSATION-ID)
+                                               DELIMITED BY SIZE
+                  '.conv'                      DELIMITED BY SIZE
+                  INTO WS-CONV-FILENAME
+           END-STRING.
+
+
+       200-READ-CONVERSATION.
+           OPEN INPUT CONVERSATION-FILE
+           IF WS-CONV-FILE-STATUS NOT = '00'
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-CONV-EOF-FLAG
+           PERFORM UNTIL WS-CONV-EOF
+               READ CONVERSATION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CONV-EOF-FLAG
+                   NOT AT END
+                       PERFORM 210-APPEND-MESSAGE
+               END-READ
+           END-PERFORM
+
+           CLOSE CONVERSATION-FILE.
+
+
+       210-APPEND-MESSAGE.
+           IF LLM-REQ-MSG-COUNT < 500
+               ADD 1 TO LLM-REQ-MSG-COUNT
+               MOVE CONV-ROLE
+                         TO LLM-REQ-MSG-ROLE(LLM-REQ-MSG-COUNT)
+               MOVE CONV-CONTENT
+                         TO LLM-REQ-MSG-CONTENT(LLM-REQ-MSG-COUNT)
+      *> Undo LLM-CONVERSATION-SAVE's LF/CR substitution.
+               INSPECT LLM-REQ-MSG-CONTENT(LLM-REQ-MSG-COUNT)
+                   CONVERTING X"0102" TO X"0A0D"
+           END-IF.
