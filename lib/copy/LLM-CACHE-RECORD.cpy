@@ -0,0 +1,28 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-CACHE-RECORD.cpy
+      *> Desc    : One stored LLM-RESPONSE, keyed by a hash of the
+      *>           built request body. Written/read by LLM-CHAT's
+      *>           250-CHECK-CACHE/460-STORE-CACHE paragraphs.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       01 CACHE-RECORD.
+           05 CACHE-CREATED-DATE     PIC 9(8).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CACHE-CREATED-TIME     PIC 9(8).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CACHE-RSP-STATUS       PIC 9(4).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CACHE-RSP-CONTENT-LEN  PIC 9(6).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CACHE-RSP-TOKENS-IN    PIC 9(9).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CACHE-RSP-TOKENS-OUT   PIC 9(9).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CACHE-RSP-MODEL        PIC X(128).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CACHE-RSP-FINISH-REASON PIC X(32).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CACHE-RSP-CONTENT      PIC X(32768).
