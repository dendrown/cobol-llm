@@ -13,5 +13,10 @@
            88 LLM-STAT-JSON-ERR       VALUE 2.
            88 LLM-STAT-CONFIG-ERR     VALUE 3.
            88 LLM-STAT-TIMEOUT        VALUE 4.
+           88 LLM-STAT-TRUNCATED      VALUE 5.
+           88 LLM-STAT-UNAUTH         VALUE 6.
+           88 LLM-STAT-RATE-LIMITED   VALUE 7.
+           88 LLM-STAT-PROVIDER-ERR   VALUE 8.
+           88 LLM-STAT-CONTENT-OVERFLOW VALUE 9.
          05 LLM-STAT-MESSAGE      PIC X(256).
 
