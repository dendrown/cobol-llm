@@ -0,0 +1,17 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-PROMPT.cpy
+      *> Desc    : Lookup key/result for LLM-PROMPT-LOOKUP - set
+      *>           LLM-PROMPT-ID and CALL 'LLM-PROMPT-LOOKUP' to get
+      *>           the centrally-maintained wording back in
+      *>           LLM-PROMPT-TEXT, ready to MOVE into
+      *>           LLM-REQ-MSG-CONTENT for a LLM-ROLE-SYSTEM entry.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       01 LLM-PROMPT.
+           05 LLM-PROMPT-ID         PIC X(40).
+           05 LLM-PROMPT-TEXT       PIC X(32768).
+           05 LLM-PROMPT-FOUND      PIC X(1) VALUE 'N'.
+             88 LLM-PROMPT-WAS-FOUND    VALUE 'Y'.
