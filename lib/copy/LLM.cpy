@@ -0,0 +1,15 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM.cpy
+      *> Desc    : Umbrella copybook - pulls in the full LLM data set
+      *>           (config, request, response, status) for programs
+      *>           that drive LLM-INIT/LLM-CHAT/LLM-CLEANUP directly.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       COPY 'LLM-CONFIG.cpy'.
+       COPY 'LLM-CONFIG-FALLBACK.cpy'.
+       COPY 'LLM-REQUEST.cpy'.
+       COPY 'LLM-RESPONSE.cpy'.
+       COPY 'LLM-STATUS.cpy'.
