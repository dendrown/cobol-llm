@@ -11,8 +11,58 @@
              88 LLM-PROVIDER-OLLAMA     VALUE 'OLLAMA'.
              88 LLM-PROVIDER-CLAUDE     VALUE 'CLAUDE'.
              88 LLM-PROVIDER-OPENAI     VALUE 'OPENAI'.
+             88 LLM-PROVIDER-OPENAI-COMPAT VALUE 'OPENAI-COMPAT'.
+             88 LLM-PROVIDER-AZURE-OPENAI  VALUE 'AZURE-OPENAI'.
            05 LLM-ENDPOINT-URL      PIC X(256).
            05 LLM-API-KEY           PIC X(256).
            05 LLM-MODEL             PIC X(128).
            05 LLM-TIMEOUT-SECS      PIC 9(4) VALUE 30.
+           05 LLM-RETRY-MAX-ATTEMPTS  PIC 9(2) VALUE 3.
+           05 LLM-RETRY-BASE-DELAY-SECS PIC 9(4) VALUE 2.
+           05 LLM-AZURE-DEPLOYMENT  PIC X(64).
+           05 LLM-AZURE-API-VERSION PIC X(20).
+      *> Skips cob_curl_post entirely and returns a canned or
+      *> fixture-file response, so calling programs' branching logic
+      *> can be exercised without a live provider (no VPN, no tokens
+      *> spent against a billed API).
+           05 LLM-MOCK-MODE         PIC X(1) VALUE 'N'.
+             88 LLM-MOCK-ENABLED        VALUE 'Y'.
+           05 LLM-MOCK-FIXTURE-FILE PIC X(256).
+      *> How long a cached response stays eligible for reuse once
+      *> written, in seconds. See LLM-REQ-CACHE-ENABLED (LLM-REQUEST.cpy).
+           05 LLM-CACHE-TTL-SECS    PIC 9(9) VALUE 3600.
+      *> Writes the outgoing JSON request body and the raw incoming
+      *> response body (before parsing) to LLM_DEBUG_TRACE_FILE, so a
+      *> malformed response can be diagnosed without reproducing the
+      *> call against the live provider.
+           05 LLM-DEBUG-MODE        PIC X(1) VALUE 'N'.
+             88 LLM-DEBUG-ENABLED       VALUE 'Y'.
+      *> When set, LLM-INIT probes LLM-ENDPOINT-URL with a lightweight
+      *> call before returning, so an unreachable provider is reported
+      *> as LLM-STAT-CONFIG-ERR before a batch job starts, rather than
+      *> failing deep inside the first LLM-CHAT call.
+           05 LLM-HEALTH-CHECK-MODE PIC X(1) VALUE 'N'.
+             88 LLM-HEALTH-CHECK-ENABLED VALUE 'Y'.
+      *> Client-side request-per-minute ceiling enforced by LLM-CHAT's
+      *> 301-ENFORCE-RATE-LIMIT ahead of every live cob_curl_post call,
+      *> so a batch job paces itself instead of running until the
+      *> provider starts answering with 429s. Zero disables it (the
+      *> Ollama box, a Claude key, and an Azure deployment each get
+      *> their own negotiated limit, so this lives per LLM-CONFIG
+      *> rather than as one hardcoded constant).
+           05 LLM-RATE-LIMIT-PER-MIN PIC 9(4) VALUE 0.
+      *> Passed through to cob_curl_init so production batch jobs
+      *> behind a corporate outbound HTTPS proxy (with its own
+      *> TLS-inspection CA) can actually reach an external provider.
+      *> Blank means "use the system default" for each.
+           05 LLM-PROXY-URL         PIC X(256).
+           05 LLM-CA-BUNDLE-PATH    PIC X(256).
+      *> Set when the calling COBOL environment (and its files/screens)
+      *> runs in EBCDIC. LLM-CHAT then converts outbound message text
+      *> from EBCDIC to ASCII before it reaches a provider's JSON body,
+      *> and converts the provider's reply back from ASCII to EBCDIC
+      *> before handing LLM-RSP-CONTENT back to the caller. Left off by
+      *> default, since this system's own working storage is ASCII.
+           05 LLM-CODEPAGE-MODE     PIC X(1) VALUE 'N'.
+             88 LLM-EBCDIC-CONVERSION-ENABLED  VALUE 'Y'.
 
