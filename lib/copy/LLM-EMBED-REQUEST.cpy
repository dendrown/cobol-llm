@@ -0,0 +1,11 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-EMBED-REQUEST.cpy
+      *> Desc    : Request data structure for LLM-EMBED calls
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       01 LLM-EMBED-REQUEST.
+           05 LLM-EMB-INPUT-TEXT    PIC X(32768).
+           05 LLM-EMB-CALLER-ID     PIC X(30) VALUE SPACES.
