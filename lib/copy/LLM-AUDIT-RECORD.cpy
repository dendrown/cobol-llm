@@ -0,0 +1,24 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-AUDIT-RECORD.cpy
+      *> Desc    : One line per LLM-CHAT call, written by LLM-CHAT's
+      *>           500-WRITE-AUDIT-LOG and read back by reporting
+      *>           programs (e.g. LLM-USAGE-REPORT).
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       01 AUDIT-LOG-RECORD.
+           05 AUD-TIMESTAMP         PIC X(17).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 AUD-PROVIDER          PIC X(20).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 AUD-MODEL             PIC X(128).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 AUD-CALLER            PIC X(30).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 AUD-TOKENS-IN         PIC 9(9).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 AUD-TOKENS-OUT        PIC 9(9).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 AUD-STAT-CODE         PIC 9(4).
