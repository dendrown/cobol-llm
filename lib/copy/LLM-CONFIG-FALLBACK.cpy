@@ -0,0 +1,27 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-CONFIG-FALLBACK.cpy
+      *> Desc    : Secondary provider configuration. LLM-CHAT retries
+      *>           a failed call against this provider before giving
+      *>           up, so a single provider outage doesn't stall a
+      *>           whole batch run. Leave LLM-FB-PROVIDER blank (the
+      *>           default) to disable failover.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       01 LLM-FALLBACK-CONFIG.
+           05 LLM-FB-PROVIDER          PIC X(20).
+             88 LLM-FB-PROVIDER-OLLAMA     VALUE 'OLLAMA'.
+             88 LLM-FB-PROVIDER-CLAUDE     VALUE 'CLAUDE'.
+             88 LLM-FB-PROVIDER-OPENAI     VALUE 'OPENAI'.
+             88 LLM-FB-PROVIDER-OPENAI-COMPAT VALUE 'OPENAI-COMPAT'.
+             88 LLM-FB-PROVIDER-AZURE-OPENAI  VALUE 'AZURE-OPENAI'.
+           05 LLM-FB-ENDPOINT-URL      PIC X(256).
+           05 LLM-FB-API-KEY           PIC X(256).
+           05 LLM-FB-MODEL             PIC X(128).
+           05 LLM-FB-TIMEOUT-SECS      PIC 9(4) VALUE 30.
+           05 LLM-FB-RETRY-MAX-ATTEMPTS  PIC 9(2) VALUE 3.
+           05 LLM-FB-RETRY-BASE-DELAY-SECS PIC 9(4) VALUE 2.
+           05 LLM-FB-AZURE-DEPLOYMENT  PIC X(64).
+           05 LLM-FB-AZURE-API-VERSION PIC X(20).
