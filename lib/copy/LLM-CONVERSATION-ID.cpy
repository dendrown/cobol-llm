@@ -0,0 +1,11 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-CONVERSATION-ID.cpy
+      *> Desc    : Conversation key used by LLM-CONVERSATION-LOAD/SAVE
+      *>           to name the conversation-history file. Blank means
+      *>           "no persisted conversation" to every caller.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       01 LLM-CONVERSATION-ID       PIC X(64).
