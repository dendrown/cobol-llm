@@ -16,9 +16,19 @@
              88 LLM-FINISH-COMPLETE     VALUE 'stop'.
              88 LLM-FINISH-MAX-TOK      VALUE 'max_tokens'              OLLAMA
                                               'length'.                 CLAUDE
-TODO       05 LLM-RSP-CONTENT       PIC X(32768).
+             88 LLM-FINISH-TOOL-CALL    VALUE 'tool_calls'              OPENAI
+                                              'tool_use'.                CLAUDE
+           05 LLM-RSP-CONTENT       PIC X(32768).
            05 LLM-RSP-CONTENT-LEN   PIC 9(6) VALUE 0.
            05 LLM-RSP-TOKENS-IN     PIC 9(9) VALUE 0.
            05 LLM-RSP-TOKENS-OUT    PIC 9(9) VALUE 0.
            05 LLM-RSP-MODEL         PIC X(128).
+      *> Populated from Claude's tool_use content blocks or OpenAI's/
+      *> Ollama's tool_calls[]/tool_calls entries when
+      *> LLM-FINISH-TOOL-CALL is true; blank otherwise. Feed the
+      *> looked-up result back in per LLM-ROLE-TOOL's comment in
+      *> LLM-REQUEST.cpy to continue the conversation.
+           05 LLM-RSP-TOOL-CALL-ID  PIC X(64).
+           05 LLM-RSP-TOOL-CALL-NAME PIC X(64).
+           05 LLM-RSP-TOOL-CALL-ARGS-JSON PIC X(4096).
 
