@@ -0,0 +1,13 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-CONVERSATION-RECORD.cpy
+      *> Desc    : One line per message in a persisted conversation,
+      *>           written/read by LLM-CONVERSATION-SAVE/LOAD.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       01 CONVERSATION-RECORD.
+           05 CONV-ROLE              PIC X(16).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 CONV-CONTENT           PIC X(32768).
