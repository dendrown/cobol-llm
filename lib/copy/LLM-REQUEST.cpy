@@ -12,12 +12,78 @@
          05 LLM-REQ-STREAM        PIC X(1) VALUE 'N'.
            88 LLM-REQ-STREAMING       VALUE 'Y'.
            88 LLM-REQ-NO-STREAM       VALUE 'N'.
+         05 LLM-REQ-CALLER-ID     PIC X(30) VALUE SPACES.
+      *> When set, LLM-CHAT short-circuits to a stored response keyed
+      *> on a hash of the built request body instead of calling the
+      *> provider, if a non-expired cache entry exists.
+         05 LLM-REQ-CACHE-FLAG    PIC X(1) VALUE 'N'.
+           88 LLM-REQ-CACHE-ENABLED   VALUE 'Y'.
+      *> Asks the provider to constrain its reply to well-formed JSON
+      *> (Ollama's "format": "json", OpenAI/Azure's response_format
+      *> type "json_object") instead of leaving that to prompt
+      *> wording alone. Claude has no equivalent request-level switch,
+      *> so 220-BUILD-CLAUDE-REQUEST leaves this to the prompt as
+      *> before.
+         05 LLM-REQ-RESPONSE-FORMAT PIC X(4) VALUE 'TEXT'.
+           88 LLM-REQ-FORMAT-JSON      VALUE 'JSON'.
+           88 LLM-REQ-FORMAT-TEXT      VALUE 'TEXT'.
+      *> Overrides LLM-CONFIG's LLM-TIMEOUT-SECS (or, after failover,
+      *> LLM-CONFIG-FALLBACK's LLM-FB-TIMEOUT-SECS) for this call only.
+      *> Zero means "leave it to whichever config is active", so a
+      *> caller that never sets this still gets today's behaviour. A
+      *> slow model (e.g. a large local Ollama context) or a batch job
+      *> willing to wait longer than the shop-wide default can raise
+      *> this per call instead of changing the shared configuration.
+         05 LLM-REQ-TIMEOUT-OVERRIDE-SECS PIC 9(4) VALUE 0.
+      *> Generation parameters beyond temperature/max-tokens. Zero
+      *> means "leave it to the provider's own default" for every
+      *> field here, so a caller that only sets LLM-REQ-TEMPERATURE
+      *> still gets today's behaviour. Fields not recognised by a
+      *> given provider are simply not mapped by that provider's
+      *> 2x0-BUILD-*-REQUEST paragraph.
+         05 LLM-REQ-TOP-P         PIC 9V9999 VALUE 0.
+         05 LLM-REQ-TOP-K         PIC 9(4) VALUE 0.
+         05 LLM-REQ-PRESENCE-PENALTY  PIC S9V9999 VALUE 0.
+         05 LLM-REQ-FREQUENCY-PENALTY PIC S9V9999 VALUE 0.
+      *> Ollama's context-window size override (num_ctx); not exposed
+      *> by Claude or OpenAI's chat-completions API.
+         05 LLM-REQ-NUM-CTX       PIC 9(6) VALUE 0.
+         05 LLM-REQ-STOP-COUNT    PIC 9(1) VALUE 0.
+         05 LLM-REQ-STOP-SEQUENCES OCCURS 4 TIMES
+                                  INDEXED BY LLM-STOP-IDX
+                                  PIC X(32).
+      *> Tool/function definitions offered to the model. Each parameter
+      *> schema is handed through as literal JSON text (an object with
+      *> "type"/"properties"/"required" keys, per the JSON-schema
+      *> subset both Claude's tools[] and OpenAI's tools[].function
+      *> accept) rather than modeled field-by-field in COBOL, since the
+      *> shape of a tool's arguments is defined by the tool, not by
+      *> this copybook.
+         05 LLM-REQ-TOOL-COUNT    PIC 9(2) VALUE 0.
+         05 LLM-REQ-TOOLS         OCCURS 10 TIMES
+                                  INDEXED BY LLM-TOOL-IDX.
+           10 LLM-REQ-TOOL-NAME        PIC X(64).
+           10 LLM-REQ-TOOL-DESCRIPTION PIC X(256).
+           10 LLM-REQ-TOOL-PARAMS-JSON PIC X(4096).
          05 LLM-REQ-MSG-COUNT     PIC 9(3) VALUE 0.
-TODO     05 LLM-REQ-MESSAGES      OCCURS 50 TIMES
+         05 LLM-REQ-MESSAGES      OCCURS 500 TIMES
                                   INDEXED BY LLM-MSG-IDX.
            10 LLM-REQ-MSG-ROLE    PIC X(16).
              88 LLM-ROLE-USER         VALUE 'user'.
              88 LLM-ROLE-ASSISTANT    VALUE 'assistant'.
              88 LLM-ROLE-SYSTEM       VALUE 'system'.
-TODO       10 LLM-REQ-MSG-CONTENT PIC X(4096).
+      *> A paragraph's looked-up result is fed back in as the next
+      *> turn with this role, LLM-REQ-MSG-TOOL-CALL-ID set to the
+      *> LLM-RSP-TOOL-CALL-ID the reply is answering, and the plain
+      *> text result (e.g. a policy lookup) in LLM-REQ-MSG-CONTENT.
+             88 LLM-ROLE-TOOL         VALUE 'tool'.
+           10 LLM-REQ-MSG-CONTENT PIC X(32768).
+           10 LLM-REQ-MSG-TOOL-CALL-ID PIC X(64).
+      *> Optional attachment for vision-capable models (currently
+      *> wired through for Claude only - see 220-BUILD-CLAUDE-REQUEST).
+      *> LLM-REQ-MSG-CONTENT still carries the accompanying text (a
+      *> field-extraction instruction, say); leave the image fields
+      *> SPACES for a text-only message.
+           10 LLM-REQ-MSG-IMAGE-DATA PIC X(200000).
+           10 LLM-REQ-MSG-IMAGE-MIME-TYPE PIC X(32).
 
