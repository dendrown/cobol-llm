@@ -0,0 +1,22 @@
+      *> ************************************************************
+      *> Project : cobol-llm
+      *> Module  : LLM-EMBED-RESPONSE.cpy
+      *> Desc    : Response data structure for LLM-EMBED calls. The
+      *>           vector is sized for the largest embedding model in
+      *>           common use (OpenAI text-embedding-3-large, 3072
+      *>           dimensions); LLM-EMB-DIMENSION-COUNT tells a caller
+      *>           how many of LLM-EMB-VECTOR's entries were actually
+      *>           populated by 400-PARSE-EMBED-RESPONSE.
+      *> Licence : GNU Lesser General Public License v2.1
+      *>
+      *> Copyright (c) 2026 Dennis Drown
+      *> ************************************************************
+       01 LLM-EMBED-RESPONSE.
+           05 LLM-EMB-RSP-STATUS    PIC 9(4) VALUE 0.
+             88 LLM-EMB-RSP-OK          VALUE 200.
+           05 LLM-EMB-DIMENSION-COUNT PIC 9(4) VALUE 0.
+           05 LLM-EMB-VECTOR        OCCURS 4096 TIMES
+                                    INDEXED BY LLM-EMB-VEC-IDX
+                                    USAGE COMP-2.
+           05 LLM-EMB-TOKENS-IN     PIC 9(9) VALUE 0.
+           05 LLM-EMB-MODEL         PIC X(128).
